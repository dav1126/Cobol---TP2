@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TP2-EXTRACTION.
+
+      ***************************************************************
+      * PROGRAMME BATCH - EXTRACTION POUR LE SYSTEME DE PRESENCES
+      * LIT FICHIER-IDX (EMPLOYES.DAT) AU COMPLET ET ECRIT UNE FICHE
+      * A FORMAT FIXE PAR EMPLOYE RETENU DANS FICHIER-EXTRACTION, POUR
+      * IMPORTATION CHEZ LE FOURNISSEUR DE POINTAGE DES PRESENCES.
+      * LES EMPLOYES RETENUS SONT FILTRES PAR SEXE, REGION ET DATE
+      * D'EMBAUCHE, LES MEMES CRITERES QUE LES MENUS DE TP2-
+      * STPIERREDAVID, LUS SUR UNE CARTE DE PARAMETRES EN ENTREE.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-IDX      ASSIGN TO "EMPLOYES.DAT"
+                  ORGANIZATION         INDEXED
+                  ACCESS MODE          SEQUENTIAL
+                  RECORD KEY           EMPL-CODE
+                  ALTERNATE RECORD KEY EMPL-NOM-PRENOM WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-DATEEMB WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-REGION WITH DUPLICATES
+                  FILE STATUS          W-STATUT-FICHIER.
+
+           SELECT FICHIER-EXTRACTION ASSIGN TO "EXTRACT.DAT"
+                  ORGANIZATION         LINE SEQUENTIAL
+                  FILE STATUS          W-STATUT-EXTRACTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-IDX.
+           COPY EMPREG.
+
+       FD  FICHIER-EXTRACTION.
+       01  LIGNE-EXTRACTION                PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      ***************************************************************
+      * STATUTS DE FICHIER
+      ***************************************************************
+       01  W-STATUT-FICHIER                PIC 99.
+       01  W-STATUT-EXTRACTION             PIC 99.
+
+      ***************************************************************
+      * INDICATEUR DE FIN ET COMPTEURS
+      ***************************************************************
+       01  W-IND-FIN-LECTURE               PIC 9 VALUE 0.
+       01  W-NB-FICHES-LUES                PIC 9(5) VALUE 0.
+       01  W-NB-FICHES-EXTRAITES           PIC 9(5) VALUE 0.
+
+      ***************************************************************
+      * CARTE DE PARAMETRES (LUE SUR SYSIN) - MEMES CRITERES QUE
+      * LES MENUS DE RECHERCHE DE TP2-STPIERREDAVID
+      ***************************************************************
+       01  W-PARM-EXTRACTION.
+           05  W-PARM-SEXE                 PIC X.
+               88  PARM-FEMMES             VALUE "1".
+               88  PARM-HOMMES             VALUE "2".
+               88  PARM-FEMMES-HOMMES      VALUE "3".
+           05  W-PARM-REGION-DEBUT         PIC 99.
+           05  W-PARM-REGION-FIN           PIC 99.
+           05  W-PARM-DATEEMB-DEBUT        PIC 9(8).
+           05  W-PARM-DATEEMB-FIN          PIC 9(8).
+
+      ***************************************************************
+      * FICHE D'EXTRACTION A FORMAT FIXE POUR LE FOURNISSEUR
+      ***************************************************************
+       01  W-LIGNE-EXTRACTION.
+           05  WE-CODE                     PIC X(6).
+           05  WE-NOM                      PIC X(20).
+           05  WE-PRENOM                   PIC X(15).
+           05  WE-REGION                   PIC 99.
+           05  WE-TAUX                     PIC 99V99.
+           05  WE-HEURES                   PIC 9(3).
+           05  FILLER                      PIC X(4).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-LIRE-EMPLOYE UNTIL W-IND-FIN-LECTURE = 1.
+           PERFORM 9000-TERMINER.
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISER.
+           OPEN INPUT FICHIER-IDX.
+           OPEN OUTPUT FICHIER-EXTRACTION.
+           PERFORM 1100-LIRE-PARAMETRES.
+           PERFORM 1200-VALIDER-PARAMETRES.
+
+      ******************************************************************
+      * 1100-LIRE-PARAMETRES LIT LA CARTE DE PARAMETRES SUR SYSIN,
+      * TOUT COMME UN JOB DE NUIT ORDINAIRE DE CE SITE.
+      ******************************************************************
+       1100-LIRE-PARAMETRES.
+           ACCEPT W-PARM-EXTRACTION.
+
+      ******************************************************************
+      * 1200-VALIDER-PARAMETRES APPLIQUE LES MEMES VALEURS PAR DEFAUT
+      * QUE LES MENUS DE RECHERCHE QUAND UN CRITERE EST LAISSE A BLANC.
+      ******************************************************************
+       1200-VALIDER-PARAMETRES.
+           IF NOT PARM-FEMMES AND NOT PARM-HOMMES
+           AND NOT PARM-FEMMES-HOMMES
+               MOVE "3" TO W-PARM-SEXE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN W-PARM-REGION-DEBUT = ZERO
+               AND W-PARM-REGION-FIN = ZERO
+                   MOVE 1  TO W-PARM-REGION-DEBUT
+                   MOVE 99 TO W-PARM-REGION-FIN
+               WHEN W-PARM-REGION-DEBUT NOT = ZERO
+               AND W-PARM-REGION-FIN = ZERO
+                   MOVE 99 TO W-PARM-REGION-FIN
+               WHEN W-PARM-REGION-DEBUT = ZERO
+               AND W-PARM-REGION-FIN NOT = ZERO
+                   MOVE 1  TO W-PARM-REGION-DEBUT
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN W-PARM-DATEEMB-DEBUT = ZERO
+               AND W-PARM-DATEEMB-FIN = ZERO
+                   MOVE 00000000 TO W-PARM-DATEEMB-DEBUT
+                   MOVE 99999999 TO W-PARM-DATEEMB-FIN
+               WHEN W-PARM-DATEEMB-DEBUT NOT = ZERO
+               AND W-PARM-DATEEMB-FIN = ZERO
+                   MOVE 99999999 TO W-PARM-DATEEMB-FIN
+               WHEN W-PARM-DATEEMB-DEBUT = ZERO
+               AND W-PARM-DATEEMB-FIN NOT = ZERO
+                   MOVE 00000000 TO W-PARM-DATEEMB-DEBUT
+           END-EVALUATE.
+
+      ******************************************************************
+       2000-LIRE-EMPLOYE.
+           READ FICHIER-IDX
+               AT END MOVE 1 TO W-IND-FIN-LECTURE
+           END-READ.
+           IF W-IND-FIN-LECTURE = 0
+               ADD 1 TO W-NB-FICHES-LUES
+               PERFORM 2100-VERIFIER-CRITERES
+           END-IF.
+
+      ******************************************************************
+       2100-VERIFIER-CRITERES.
+           IF ((PARM-FEMMES-HOMMES)
+               OR (PARM-FEMMES AND EMPL-SEXE = "F")
+               OR (PARM-HOMMES AND EMPL-SEXE = "M"))
+           AND EMPL-REGION NOT < W-PARM-REGION-DEBUT
+           AND EMPL-REGION NOT > W-PARM-REGION-FIN
+           AND EMPL-DATEEMB NOT < W-PARM-DATEEMB-DEBUT
+           AND EMPL-DATEEMB NOT > W-PARM-DATEEMB-FIN
+               PERFORM 2200-ECRIRE-EXTRACTION
+           END-IF.
+
+      ******************************************************************
+       2200-ECRIRE-EXTRACTION.
+           ADD 1 TO W-NB-FICHES-EXTRAITES.
+           MOVE SPACE           TO W-LIGNE-EXTRACTION.
+           MOVE EMPL-CODE       TO WE-CODE.
+           MOVE EMPL-NOM        TO WE-NOM.
+           MOVE EMPL-PRENOM     TO WE-PRENOM.
+           MOVE EMPL-REGION     TO WE-REGION.
+           MOVE EMPL-TAUX       TO WE-TAUX.
+           MOVE EMPL-NB-HEURES  TO WE-HEURES.
+           MOVE W-LIGNE-EXTRACTION TO LIGNE-EXTRACTION.
+           WRITE LIGNE-EXTRACTION.
+
+      ******************************************************************
+       9000-TERMINER.
+           CLOSE FICHIER-IDX.
+           CLOSE FICHIER-EXTRACTION.
