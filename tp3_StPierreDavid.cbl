@@ -6,31 +6,39 @@
        FILE-CONTROL.
            SELECT FICHIER-IDX      ASSIGN TO "EMPLOYES.DAT"
                   ORGANIZATION         INDEXED
-                  ACCESS MODE          SEQUENTIAL
+                  ACCESS MODE          DYNAMIC
                   RECORD KEY           EMPL-CODE
                   ALTERNATE RECORD KEY EMPL-NOM-PRENOM WITH DUPLICATES
                   ALTERNATE RECORD KEY EMPL-DATEEMB WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-REGION WITH DUPLICATES
                   FILE STATUS          W-STATUT-FICHIER.
 
+           SELECT FICHIER-RESULTATS ASSIGN TO "RESULTATS.LIS"
+                  ORGANIZATION         LINE SEQUENTIAL
+                  FILE STATUS          W-STATUT-RESULTATS.
+
+           SELECT FICHIER-JOURNAL  ASSIGN TO "JOURNAL.LOG"
+                  ORGANIZATION         LINE SEQUENTIAL
+                  FILE STATUS          W-STATUT-JOURNAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIER-IDX.
-       01  FICHE-PERSONNELLE-IDX.
-           05  EMPL-CODE                 PIC X(6).
-           05  EMPL-REGION               PIC 99.
-           05  EMPL-SEXE                 PIC X.
-           05  EMPL-NOM-PRENOM.
-               10  EMPL-NOM              PIC X(20).
-               10  EMPL-PRENOM           PIC X(15).
-           05  EMPL-DATEEMB              PIC 9(8).
-           05  EMPL-TAUX                 PIC 99V99.
-           05  EMPL-NB-HEURES            PIC 9(3).
+           COPY EMPREG.
+
+       FD  FICHIER-RESULTATS.
+       01  LIGNE-RESULTATS                 PIC X(80).
+
+       FD  FICHIER-JOURNAL.
+       01  LIGNE-JOURNAL                   PIC X(106).
 
        WORKING-STORAGE SECTION.
       ***************************************************************
       *FILE STATUS
       ***************************************************************
        01  W-STATUT-FICHIER                 PIC 99.
+       01  W-STATUT-RESULTATS               PIC 99.
+       01  W-STATUT-JOURNAL                 PIC 99.
 
       ***************************************************************
       *VARIABLES DU HEADER1
@@ -49,6 +57,138 @@
            05  W-FIL-ARI1                         PIC X(18).
            05  W-FIL-ARI2                         PIC X(30).
 
+      ***************************************************************
+      * MODE D'OUVERTURE DU FICHIER (INTERROGATION OU MAINTENANCE)
+      ***************************************************************
+       01  W-MODE-FICHIER               PIC X   VALUE "I".
+           88  MODE-INTERROGATION       VALUE "I".
+           88  MODE-MAINTENANCE         VALUE "M".
+
+      ***************************************************************
+      * VARIABLES DU MENU-PRINCIPAL
+      ***************************************************************
+       01  W-MENU-PRINCIPAL.
+           05  W-MENU-PRINCIPAL-TITRE  VALUE "Menu principal".
+           05  W-MENU-PRINCIPAL-CHOIX1
+                               VALUE "1. Interrogation des employe(e)s".
+           05  W-MENU-PRINCIPAL-CHOIX2
+                               VALUE "2. Maintenance des employe(e)s".
+           05  W-MENU-PRINCIPAL-CHOIX  VALUE "Votre choix (1, 2, Q):".
+
+       01  W-CHOIX-MENU-PRINCIPAL.
+           05  W-CHOIX-PRINCIPAL           PIC X   VALUE SPACE.
+               88  P-INTERROGATION         VALUE "1".
+               88  P-MAINTENANCE           VALUE "2".
+               88  P-QUITTER               VALUE "Q" "q".
+               88  W-CHOIX-PRINCIPAL-VALIDE
+                                           VALUE "1" "2" "Q" "q".
+
+      ***************************************************************
+      * VARIABLES DE LA MAINTENANCE (AJOUT / MODIFICATION / SUPPRESSION)
+      ***************************************************************
+       01  W-MENU-MAINTENANCE-CONFIRME.
+           05  W-CONFIRME                  PIC X   VALUE SPACE.
+               88  CONFIRME-OUI            VALUE "O" "o".
+               88  CONFIRME-NON            VALUE "N" "n".
+
+       01  W-MAINTENANCE-ACTION.
+           05  W-ACTION-RESULTAT           PIC X   VALUE SPACE.
+               88  ACTION-MODIFIER         VALUE "M" "m".
+               88  ACTION-SUPPRIMER        VALUE "D" "d".
+
+       01  W-REGION-AVANT-MODIF            PIC 99  VALUE ZERO.
+
+      ***************************************************************
+      * VARIABLES DU MENU-SORTIE (ECRAN OU IMPRESSION SUR FICHIER)
+      ***************************************************************
+       01  W-MENU-SORTIE.
+           05  W-MENU-SORTIE-TITRE    VALUE "Menu choix de la sortie".
+           05  W-MENU-SORTIE-CHOIX1   VALUE "1. Affichage a l'ecran".
+           05  W-MENU-SORTIE-CHOIX2
+                             VALUE "2. Impression sur fichier".
+           05  W-MENU-SORTIE-CHOIX    VALUE "Votre choix (1, 2):".
+
+       01  W-CHOIX-MENU-SORTIE.
+           05  W-CHOIX-SORTIE              PIC X   VALUE SPACE.
+               88  SORTIE-CHOIX-ECRAN      VALUE "1".
+               88  SORTIE-CHOIX-IMPRESSION VALUE "2".
+               88  W-CHOIX-SORTIE-VALIDE   VALUE "1" "2".
+
+       01  W-MODE-SORTIE                   PIC X   VALUE "E".
+           88  SORTIE-ECRAN                VALUE "E".
+           88  SORTIE-IMPRESSION           VALUE "P".
+
+       01  W-NB-TROUVES-IMPRESSION         PIC 9(5) VALUE 0.
+
+       01  W-LIGNE-RESULTATS-DETAIL.
+           05  WLR-CODE                    PIC X(6).
+           05  FILLER                      PIC X(2).
+           05  WLR-NOM                     PIC X(20).
+           05  FILLER                      PIC X(2).
+           05  WLR-PRENOM                  PIC X(15).
+           05  FILLER                      PIC X(2).
+           05  WLR-SEXE                    PIC X.
+           05  FILLER                      PIC X(2).
+           05  WLR-REGION                  PIC 99.
+           05  FILLER                      PIC X(2).
+           05  WLR-TAUX                    PIC ZZ.99.
+           05  FILLER                      PIC X(2).
+           05  WLR-HEURES                  PIC ZZ9.
+           05  FILLER                      PIC X(2).
+           05  WLR-DATEEMB                 PIC 9999/99/99.
+
+       01  W-LIGNE-RESULTATS-TOTAL.
+           05  FILLER                      PIC X(30)
+                             VALUE "NOMBRE D'EMPLOYES TROUVES:".
+           05  WLR-TOTAL-TROUVES           PIC ZZZZ9.
+
+      ***************************************************************
+      * VARIABLES DU JOURNAL DE VERIFICATION (AUDIT DES RECHERCHES)
+      ***************************************************************
+       01  W-CURRENT-DATE-TIME.
+           05  W-CD-DATE                   PIC 9(8).
+           05  W-CD-HEURE                  PIC 9(6).
+           05  FILLER                      PIC X(7).
+
+       01  W-NB-CORRESPONDANCES            PIC 9(5) VALUE 0.
+       01  W-JOURNAL-DEBUT                 PIC X(20) VALUE SPACE.
+       01  W-JOURNAL-FIN                   PIC X(20) VALUE SPACE.
+
+       01  W-LIGNE-JOURNAL.
+           05  WJ-DATE                     PIC 9(8).
+           05  FILLER                      PIC X(1).
+           05  WJ-HEURE                    PIC 9(6).
+           05  FILLER                      PIC X(2).
+           05  WJ-SEXE                     PIC X(18).
+           05  FILLER                      PIC X(2).
+           05  WJ-CLE                      PIC X(18).
+           05  FILLER                      PIC X(2).
+           05  WJ-DEBUT                    PIC X(20).
+           05  FILLER                      PIC X(2).
+           05  WJ-FIN                      PIC X(20).
+           05  FILLER                      PIC X(2).
+           05  WJ-NB-TROUVES               PIC ZZZZ9.
+
+      ***************************************************************
+      * VARIABLES DE REPRISE D'UNE RECHERCHE INTERROMPUE
+      ***************************************************************
+       01  W-RESUME-INFO.
+           05  W-RESUME-CLE-TYPE           PIC X      VALUE SPACE.
+           05  W-RESUME-DISPO              PIC X      VALUE "N".
+               88  RESUME-DISPONIBLE       VALUE "O".
+           05  W-RESUME-CODE               PIC X(6)   VALUE SPACE.
+           05  W-RESUME-CODE-FIN           PIC AAAA99 VALUE SPACE.
+           05  W-RESUME-CODE-REPRISE       PIC X(6)   VALUE SPACE.
+           05  W-RESUME-NOM-PRENOM.
+               10  W-RESUME-NOM            PIC X(20)  VALUE SPACE.
+               10  W-RESUME-PRENOM         PIC X(15)  VALUE SPACE.
+           05  W-RESUME-NOM-FIN            PIC X(20)  VALUE SPACE.
+           05  W-RESUME-DATEEMB            PIC 9(8)   VALUE 0.
+           05  W-RESUME-DATEEMB-FIN        PIC 9999/99/99
+                                                       VALUE 0.
+           05  W-RESUME-REGION             PIC 99     VALUE 0.
+           05  W-RESUME-REGION-FIN         PIC 99     VALUE 0.
+
       ***************************************************************
       * VARIABLES DU MENU-SEXE
       ***************************************************************
@@ -76,15 +216,22 @@
            05  W-MENU-CLE-CHOIX1      VALUE "1. Par numero d'employe".
            05  W-MENU-CLE-CHOIX2      VALUE "2. Par nom d'employe".
            05  W-MENU-CLE-CHOIX3      VALUE "3. Par date d'embauche".
-           05  W-MENU-CLE-CHOIX       VALUE "Votre choix (1, 2, 3):".
+           05  W-MENU-CLE-CHOIX4      VALUE "4. Par region".
+           05  W-MENU-CLE-CHOIX5
+                        VALUE "5. Ajout d'un nouvel employe (maint.)".
+           05  W-MENU-CLE-CHOIX
+                                VALUE "Votre choix (1-5):".
 
        01  W-CHOIX-MENU-CLE.
            05  W-CHOIX-CLE                 PIC X   VALUE SPACE.
                88  NUMERO                  VALUE "1".
                88  NOM                     VALUE "2".
                88  DATEEMB                 VALUE "3".
+               88  REGION                  VALUE "4".
+               88  AJOUT                   VALUE "5".
                88  RETOUR                  VALUE SPACE.
-               88  W-CHOIX-CLE-VALIDE      VALUE "1" "2" "3" SPACE.
+               88  W-CHOIX-CLE-VALIDE
+                                   VALUE "1" "2" "3" "4" "5" SPACE.
 
       ****************************************************************
       * VARIABLES DU MENU-NO
@@ -113,6 +260,13 @@
            05  W-MENU-DATEEMB-INPUT2            PIC 9999/99/99
                                                    VALUE 00000000.
 
+      ****************************************************************
+      * VARIABLES DU MENU-REGION
+      ****************************************************************
+       01  W-MENU-REGION-INPUT.
+           05  W-MENU-REGION-DEBUT          PIC 99 VALUE ZERO.
+           05  W-MENU-REGION-FIN            PIC 99 VALUE ZERO.
+
       ***************************************************************
       *VARIABLE DE MESSAGE D'ERREUR
       **************************************************************
@@ -178,6 +332,32 @@
                            PIC X.
 
 
+       01  MENU-PRINCIPAL.
+           05  MENU-PRINCIPAL-TITRE  LINE 5 COL 31
+                           PIC X(40) FROM W-MENU-PRINCIPAL-TITRE.
+           05  MENU-PRINCIPAL-CHOIX1 LINE 8 COL 28
+                           PIC X(50) FROM W-MENU-PRINCIPAL-CHOIX1.
+           05  MENU-PRINCIPAL-CHOIX2 LINE 9 COL 28
+                           PIC X(50) FROM W-MENU-PRINCIPAL-CHOIX2.
+           05  MENU-PRINCIPAL-CHOIX-QUITTER LINE 11 COL 28
+                           VALUE "Q. Quitter".
+           05  MENU-PRINCIPAL-CHOIX LINE 13 COL 28
+                           PIC X(25) FROM W-MENU-PRINCIPAL-CHOIX.
+           05  CHOIX-PRINCIPAL  LINE 13 COL 52
+                           PIC X.
+
+       01  MENU-SORTIE.
+           05  MENU-SORTIE-TITRE  LINE 5 COL 26
+                           PIC X(40) FROM W-MENU-SORTIE-TITRE.
+           05  MENU-SORTIE-CHOIX1 LINE 8 COL 28
+                           PIC X(50) FROM W-MENU-SORTIE-CHOIX1.
+           05  MENU-SORTIE-CHOIX2 LINE 9 COL 28
+                           PIC X(50) FROM W-MENU-SORTIE-CHOIX2.
+           05  MENU-SORTIE-CHOIX  LINE 12 COL 28
+                           PIC X(25) FROM W-MENU-SORTIE-CHOIX.
+           05  CHOIX-SORTIE       LINE 12 COL 53
+                           PIC X.
+
        01  MENU-CLE.
            05  MENU-CLE-TITRE  LINE 5 COL 31
                            PIC X(40) FROM W-MENU-CLE-TITRE.
@@ -187,9 +367,13 @@
                            PIC X(40) FROM W-MENU-CLE-CHOIX2.
            05  MENU-CLE-CHOIX3 LINE 10 COL 28
                            PIC X(40) FROM W-MENU-CLE-CHOIX3.
-           05  MENU-CHOIX  LINE 13 COL 28
+           05  MENU-CLE-CHOIX4 LINE 11 COL 28
+                           PIC X(40) FROM W-MENU-CLE-CHOIX4.
+           05  MENU-CLE-CHOIX5 LINE 12 COL 28
+                           PIC X(45) FROM W-MENU-CLE-CHOIX5.
+           05  MENU-CHOIX  LINE 14 COL 28
                            PIC X(25) FROM W-MENU-CLE-CHOIX.
-           05  CHOIX-CLE        LINE 13 COL 50
+           05  CHOIX-CLE        LINE 14 COL 54
                            PIC X.
 
        01  MENU-NO.
@@ -220,6 +404,14 @@
            05 MENU-DATEEMB-INPUT22  LINE 9 COL 35
                PIC 9999/99/99 FROM W-MENU-DATEEMB-INPUT2.
 
+       01  MENU-REGION.
+           05  MENU-REGION-TITRE   LINE 5 COL 20
+                VALUE "Entrez l'intervalle des regions:".
+           05  MENU-REGION-INPUT1  LINE 8 COL 30
+                VALUE "De :".
+           05  MENU-REGION-INPUT2  LINE 9 COL 30
+                VALUE "A :".
+
        01  ECRAN-RESULTAT.
            05  ECRAN-RESULTAT-TITRE        LINE 5 COL 31
                    VALUE "Details de l'employe".
@@ -259,21 +451,147 @@
                    VALUE "Appuyer sur ENTER pour continuer:".
            05  ECRAN-RESULTAT-CURSEUR      LINE 20 COL 49
                 PIC X(1)   TO W-RESULTAT-CURSEUR.
+           05  ECRAN-RESULTAT-MSG-MAINT    LINE 21 COL 15
+                   VALUE "(Maintenance) M=modifier  D=supprimer:".
+           05  ECRAN-RESULTAT-MSG-INTER    LINE 21 COL 15
+                   VALUE "(Q=interrompre, reprise possible plus tard)".
+
+       01  MENU-REPRISE.
+           05  MENU-REPRISE-TITRE          LINE 5 COL 20
+                   VALUE "Reprise d'une recherche interrompue".
+           05  MENU-REPRISE-MSG            LINE 8 COL 20
+                   VALUE "Une recherche precedente a ete interrompue.".
+           05  MENU-REPRISE-CONFIRME1      LINE 10 COL 20
+               VALUE "Reprendre a partir du dernier employe vu (O/N):".
+           05  MENU-REPRISE-CONFIRME2      LINE 10 COL 69
+                PIC X      TO W-CONFIRME.
+
+       01  MENU-AJOUT.
+           05  MENU-AJOUT-TITRE            LINE 5 COL 25
+                   VALUE "Ajout d'un nouvel employe".
+           05  MENU-AJOUT-CODE1            LINE 7 COL 23
+                   VALUE "Code:".
+           05  MENU-AJOUT-CODE2            LINE 7 COL 51
+                PIC X(6)   TO EMPL-CODE.
+           05  MENU-AJOUT-NOM1             LINE 8 COL 23
+                   VALUE "Nom:".
+           05  MENU-AJOUT-NOM2             LINE 8 COL 51
+                PIC X(20)  TO EMPL-NOM.
+           05  MENU-AJOUT-PRENOM1          LINE 9 COL 23
+                   VALUE "Prenom:".
+           05  MENU-AJOUT-PRENOM2          LINE 9 COL 51
+                PIC X(15)  TO EMPL-PRENOM.
+           05  MENU-AJOUT-SEXE1            LINE 10 COL 23
+                   VALUE "Sexe (F/M):".
+           05  MENU-AJOUT-SEXE2            LINE 10 COL 51
+                PIC X      TO EMPL-SEXE.
+           05  MENU-AJOUT-REGION1          LINE 11 COL 23
+                   VALUE "Region:".
+           05  MENU-AJOUT-REGION2          LINE 11 COL 51
+                PIC 99     TO EMPL-REGION.
+           05  MENU-AJOUT-TAUX1            LINE 12 COL 23
+                   VALUE "Taux horaire:".
+           05  MENU-AJOUT-TAUX2            LINE 12 COL 51
+                PIC 99V99  TO EMPL-TAUX.
+           05  MENU-AJOUT-HEURE1           LINE 13 COL 23
+                   VALUE "Nombre d'heures:".
+           05  MENU-AJOUT-HEURE2           LINE 13 COL 51
+                PIC 999    TO EMPL-NB-HEURES.
+           05  MENU-AJOUT-DATEEMB1         LINE 14 COL 23
+                   VALUE "Date d'embauche:".
+           05  MENU-AJOUT-DATEEMB2         LINE 14 COL 51
+                PIC 9999/99/99  TO EMPL-DATEEMB.
+           05  MENU-AJOUT-CONFIRME1        LINE 18 COL 23
+                   VALUE "Confirmer l'ajout (O/N):".
+           05  MENU-AJOUT-CONFIRME2        LINE 18 COL 51
+                PIC X      TO W-CONFIRME.
+
+       01  MENU-MODIFICATION.
+           05  MENU-MODIF-TITRE            LINE 5 COL 20
+                   VALUE "Modification de l'employe".
+           05  MENU-MODIF-SEXE1            LINE 10 COL 23
+                   VALUE "Sexe (F/M):".
+           05  MENU-MODIF-SEXE2            LINE 10 COL 51
+                PIC X      TO EMPL-SEXE   FROM EMPL-SEXE.
+           05  MENU-MODIF-REGION1          LINE 11 COL 23
+                   VALUE "Region:".
+           05  MENU-MODIF-REGION2          LINE 11 COL 51
+                PIC 99     TO EMPL-REGION FROM EMPL-REGION.
+           05  MENU-MODIF-TAUX1            LINE 12 COL 23
+                   VALUE "Taux horaire:".
+           05  MENU-MODIF-TAUX2            LINE 12 COL 51
+                PIC 99V99  TO EMPL-TAUX   FROM EMPL-TAUX.
+           05  MENU-MODIF-HEURE1           LINE 13 COL 23
+                   VALUE "Nombre d'heures:".
+           05  MENU-MODIF-HEURE2           LINE 13 COL 51
+                PIC 999    TO EMPL-NB-HEURES FROM EMPL-NB-HEURES.
+           05  MENU-MODIF-CONFIRME1        LINE 18 COL 23
+                   VALUE "Confirmer la modification (O/N):".
+           05  MENU-MODIF-CONFIRME2        LINE 18 COL 51
+                PIC X      TO W-CONFIRME.
+
+       01  MENU-SUPPRESSION.
+           05  MENU-SUPPR-TITRE            LINE 5 COL 20
+                   VALUE "Suppression de l'employe".
+           05  MENU-SUPPR-CONFIRME1        LINE 18 COL 23
+                   VALUE "Confirmer la suppression (O/N):".
+           05  MENU-SUPPR-CONFIRME2        LINE 18 COL 51
+                PIC X      TO W-CONFIRME.
 
        PROCEDURE DIVISION.
        00000-PRINCIPAL.
-           OPEN INPUT FICHIER-IDX.
            MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATE-AJD.
            PERFORM 10000-DISPLAY-HEADERS.
-           PERFORM 20000-MENU-SEXE.
+           PERFORM 15000-MENU-PRINCIPAL.
 
-           CLOSE FICHIER-IDX.
            STOP RUN.
 
       ******************************************************************
        10000-DISPLAY-HEADERS.
            DISPLAY HEADERS.
 
+      ******************************************************************
+       19000-REOUVRIR-FICHIER.
+           CLOSE FICHIER-IDX.
+           IF MODE-MAINTENANCE
+               OPEN I-O FICHIER-IDX
+           ELSE
+               OPEN INPUT FICHIER-IDX
+           END-IF.
+
+      ******************************************************************
+       15000-MENU-PRINCIPAL.
+           MOVE SPACE TO W-CHOIX-PRINCIPAL.
+           PERFORM 10000-DISPLAY-HEADERS.
+
+           DISPLAY MENU-PRINCIPAL.
+           ACCEPT W-CHOIX-PRINCIPAL.
+           IF NOT W-CHOIX-PRINCIPAL-VALIDE
+               MOVE "CHOIX INVALIDE" TO W-ERREUR
+               PERFORM 15000-MENU-PRINCIPAL
+           ELSE
+               MOVE SPACE TO W-ERREUR
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN P-INTERROGATION
+                   MOVE "I" TO W-MODE-FICHIER
+                   OPEN INPUT FICHIER-IDX
+                   PERFORM 20000-MENU-SEXE
+                   CLOSE FICHIER-IDX
+                   PERFORM 15000-MENU-PRINCIPAL
+               WHEN P-MAINTENANCE
+                   MOVE "M" TO W-MODE-FICHIER
+                   OPEN I-O FICHIER-IDX
+                   PERFORM 20000-MENU-SEXE
+                   CLOSE FICHIER-IDX
+                   PERFORM 15000-MENU-PRINCIPAL
+               WHEN P-QUITTER
+                   PERFORM 10000-DISPLAY-HEADERS
+                   DISPLAY "FIN DU PROGRAMME"
+                   STOP RUN
+           END-EVALUATE.
+
       ******************************************************************
        20000-MENU-SEXE.
            MOVE SPACE TO W-FIL-ARI1.
@@ -281,8 +599,7 @@
            MOVE SPACE TO W-CHOIX-SEXE.
            MOVE SPACE TO W-CHOIX-CLE.
            IF W-IND-FIN-RECHERCHE = 1
-               CLOSE FICHIER-IDX
-               OPEN INPUT FICHIER-IDX
+               PERFORM 19000-REOUVRIR-FICHIER
            END-IF.
 
            PERFORM 10000-DISPLAY-HEADERS.
@@ -304,12 +621,86 @@
                WHEN FEMMES-HOMMES
                    MOVE "<Femmes et hommes>" TO W-FIL-ARI1
                WHEN QUITTER
-                   PERFORM 10000-DISPLAY-HEADERS
-                   DISPLAY "FIN DU PROGRAMME"
-                   STOP RUN
+                   CONTINUE
            END-EVALUATE.
 
-           PERFORM 30000-MENU-CLE.
+      * QUITTER RETOURNE AU MENU PRINCIPAL PLUTOT QUE DE TERMINER LE
+      * PROGRAMME - EN SAUTANT LA SUITE DE LA CHAINE DE PERFORM ON
+      * LAISSE 20000-MENU-SEXE SE TERMINER, CE QUI DEROULE LA PILE DES
+      * PERFORM JUSQU'A 15000-MENU-PRINCIPAL (SEUL ENDROIT OU LE
+      * PROGRAMME S'ARRETE VRAIMENT, VIA P-QUITTER).
+           IF NOT QUITTER
+               PERFORM 22000-MENU-SORTIE
+               PERFORM 30000-MENU-CLE
+           END-IF.
+
+      ******************************************************************
+      * 22000-MENU-SORTIE DEMANDE SI LES RESULTATS DE LA RECHERCHE
+      * DOIVENT ETRE AFFICHES A L'ECRAN (UN PAR UN) OU IMPRIMES DANS
+      * LE FICHIER RESULTATS.LIS (TOUS D'UN COUP, SANS PAGINATION).
+      * RESERVE A L'INTERROGATION - LA MAINTENANCE RESTE A L'ECRAN
+      * PUISQU'ELLE A BESOIN DE LIRE LA REPONSE M/D DE L'USAGER.
+      ******************************************************************
+       22000-MENU-SORTIE.
+           IF SORTIE-IMPRESSION
+               CLOSE FICHIER-RESULTATS
+           END-IF.
+           MOVE "E" TO W-MODE-SORTIE.
+
+           IF MODE-MAINTENANCE
+               NEXT SENTENCE
+           ELSE
+               MOVE SPACE TO W-CHOIX-SORTIE
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY MENU-SORTIE
+               ACCEPT W-CHOIX-SORTIE
+               IF NOT W-CHOIX-SORTIE-VALIDE
+                   MOVE "CHOIX INVALIDE" TO W-ERREUR
+                   PERFORM 22000-MENU-SORTIE
+               ELSE
+                   MOVE SPACE TO W-ERREUR
+                   EVALUATE TRUE
+                       WHEN SORTIE-CHOIX-IMPRESSION
+                           MOVE "P" TO W-MODE-SORTIE
+                           MOVE 0 TO W-NB-TROUVES-IMPRESSION
+                           OPEN OUTPUT FICHIER-RESULTATS
+                       WHEN OTHER
+                           MOVE "E" TO W-MODE-SORTIE
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 95000-FERMER-IMPRESSION ECRIT LA LIGNE DE TOTAL ET FERME LE
+      * FICHIER RESULTATS.LIS A LA FIN D'UNE RECHERCHE EN MODE
+      * IMPRESSION.
+      ******************************************************************
+       95000-FERMER-IMPRESSION.
+           MOVE W-NB-TROUVES-IMPRESSION TO WLR-TOTAL-TROUVES.
+           MOVE W-LIGNE-RESULTATS-TOTAL TO LIGNE-RESULTATS.
+           WRITE LIGNE-RESULTATS.
+           CLOSE FICHIER-RESULTATS.
+           MOVE "E" TO W-MODE-SORTIE.
+           MOVE "Resultats imprimes dans RESULTATS.LIS" TO W-ERREUR.
+
+      ******************************************************************
+      * 96000-JOURNALISER-RECHERCHE AJOUTE UNE LIGNE AU JOURNAL DE
+      * VERIFICATION (JOURNAL.LOG) A LA FIN DE CHAQUE RECHERCHE, QUE
+      * DES EMPLOYES AIENT ETE TROUVES OU NON.
+      ******************************************************************
+       96000-JOURNALISER-RECHERCHE.
+           MOVE FUNCTION CURRENT-DATE TO W-CURRENT-DATE-TIME.
+           MOVE W-CD-DATE              TO WJ-DATE.
+           MOVE W-CD-HEURE             TO WJ-HEURE.
+           MOVE W-FIL-ARI1             TO WJ-SEXE.
+           MOVE W-FIL-ARI2             TO WJ-CLE.
+           MOVE W-JOURNAL-DEBUT        TO WJ-DEBUT.
+           MOVE W-JOURNAL-FIN          TO WJ-FIN.
+           MOVE W-NB-CORRESPONDANCES   TO WJ-NB-TROUVES.
+           OPEN EXTEND FICHIER-JOURNAL.
+           MOVE W-LIGNE-JOURNAL TO LIGNE-JOURNAL.
+           WRITE LIGNE-JOURNAL.
+           CLOSE FICHIER-JOURNAL.
 
       ******************************************************************
        30000-MENU-CLE.
@@ -337,220 +728,627 @@
                WHEN DATEEMB
                    MOVE "<Date d'embauche>" TO W-FIL-ARI2
                    PERFORM 60000-MENU-DATEEMB
+               WHEN REGION
+                   MOVE "<Region>" TO W-FIL-ARI2
+                   PERFORM 90000-MENU-REGION
+               WHEN AJOUT
+                   IF MODE-MAINTENANCE
+                       PERFORM 45000-AJOUT-EMPLOYE
+                   ELSE
+                       MOVE "Fonction reservee au mode Maintenance"
+                           TO W-ERREUR
+                   END-IF
+                   PERFORM 30000-MENU-CLE
                WHEN RETOUR
                    PERFORM 20000-MENU-SEXE
                END-EVALUATE.
 
       *****************************************************************
        40000-MENU-NO.
-           MOVE SPACE TO W-MENU-NO-DEBUT.
-           MOVE SPACE TO W-MENU-NO-FIN.
            MOVE 0 TO W-CORRESPONDANCE-TROUVE.
+           MOVE 0 TO W-NB-CORRESPONDANCES.
            MOVE 0 TO W-IND-FIN-RECHERCHE.
+           MOVE "N" TO W-CONFIRME.
 
-           PERFORM 10000-DISPLAY-HEADERS.
-           DISPLAY MENU-NO.
-           ACCEPT W-MENU-NO-DEBUT AT 0835.
-           INSPECT W-MENU-NO-DEBUT CONVERTING
-           "abcdefghijklmnopqrstuvwxyz" to "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-           ACCEPT W-MENU-NO-FIN AT 0935.
-           INSPECT W-MENU-NO-FIN CONVERTING
-           "abcdefghijklmnopqrstuvwxyz" to "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-
-           EVALUATE TRUE
-               WHEN W-MENU-NO-DEBUT > W-MENU-NO-FIN
-                   MOVE "Cle invalide" TO W-ERREUR
-                   PERFORM 40000-MENU-NO
-
-               WHEN W-MENU-NO-DEBUT <> SPACE AND W-MENU-NO-FIN = SPACE
-                   MOVE "ZZZ99" TO W-MENU-NO-FIN
-
-               WHEN W-MENU-NO-DEBUT = SPACE AND W-MENU-NO-FIN <> SPACE
-                   MOVE "A" TO W-MENU-NO-DEBUT
-
-               WHEN W-MENU-NO-DEBUT = SPACE AND W-MENU-NO-FIN = SPACE
-                   PERFORM 20000-MENU-SEXE
-           END-EVALUATE.
+           IF MODE-INTERROGATION
+           AND RESUME-DISPONIBLE AND W-RESUME-CLE-TYPE = "1"
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY MENU-REPRISE
+               ACCEPT MENU-REPRISE
+           END-IF.
 
-      *    MOVE W-MENU-NO-DEBUT TO EMPL-CODE
-      *    START FICHIER-IDX KEY >= EMPL-CODE
-      *    INVALID KEY DISPLAY "ERROR".
+           IF CONFIRME-OUI
+               MOVE W-RESUME-CODE     TO EMPL-CODE
+               MOVE W-RESUME-CODE-FIN TO W-MENU-NO-FIN
+               MOVE "N" TO W-RESUME-DISPO
+               START FICHIER-IDX KEY > EMPL-CODE
+                   INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+               END-START
+           ELSE
+             MOVE "N" TO W-RESUME-DISPO
+             MOVE SPACE TO W-MENU-NO-DEBUT
+             MOVE SPACE TO W-MENU-NO-FIN
+             PERFORM 10000-DISPLAY-HEADERS
+             DISPLAY MENU-NO
+             ACCEPT W-MENU-NO-DEBUT AT 0835
+             INSPECT W-MENU-NO-DEBUT CONVERTING
+            "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+             ACCEPT W-MENU-NO-FIN AT 0935
+             INSPECT W-MENU-NO-FIN CONVERTING
+            "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+             EVALUATE TRUE
+                 WHEN W-MENU-NO-DEBUT > W-MENU-NO-FIN
+                     MOVE "Cle invalide" TO W-ERREUR
+                     PERFORM 40000-MENU-NO
+
+                 WHEN W-MENU-NO-DEBUT <> SPACE
+                 AND W-MENU-NO-FIN = SPACE
+                     MOVE "ZZZ99" TO W-MENU-NO-FIN
+
+                 WHEN W-MENU-NO-DEBUT = SPACE
+                 AND W-MENU-NO-FIN <> SPACE
+                     MOVE "A" TO W-MENU-NO-DEBUT
+
+                 WHEN W-MENU-NO-DEBUT = SPACE AND W-MENU-NO-FIN = SPACE
+                     PERFORM 20000-MENU-SEXE
+             END-EVALUATE
+
+             MOVE W-MENU-NO-DEBUT TO EMPL-CODE
+             START FICHIER-IDX KEY >= EMPL-CODE
+                 INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+             END-START
+           END-IF.
 
            PERFORM 70000-RECHERCHE
                UNTIL W-IND-FIN-RECHERCHE = 1.
 
+           MOVE W-MENU-NO-DEBUT TO W-JOURNAL-DEBUT.
+           MOVE W-MENU-NO-FIN   TO W-JOURNAL-FIN.
+           PERFORM 96000-JOURNALISER-RECHERCHE.
+
            IF W-CORRESPONDANCE-TROUVE = 0
                MOVE "Aucun employe trouve" TO W-ERREUR
-               CLOSE FICHIER-IDX
-               OPEN INPUT FICHIER-IDX
+               PERFORM 19000-REOUVRIR-FICHIER
                PERFORM 40000-MENU-NO
            END-IF.
 
-           MOVE SPACE TO W-ERREUR.
+           IF SORTIE-IMPRESSION
+               PERFORM 95000-FERMER-IMPRESSION
+           ELSE
+               MOVE SPACE TO W-ERREUR
+           END-IF.
            PERFORM 20000-MENU-SEXE.
 
+      *****************************************************************
+       45000-AJOUT-EMPLOYE.
+           MOVE SPACE TO FICHE-PERSONNELLE-IDX.
+           MOVE SPACE TO W-CONFIRME.
+           PERFORM 10000-DISPLAY-HEADERS.
+           DISPLAY MENU-AJOUT.
+           ACCEPT MENU-AJOUT.
+           IF CONFIRME-OUI
+               WRITE FICHE-PERSONNELLE-IDX
+                   INVALID KEY
+                       MOVE "Code d'employe deja existant" TO W-ERREUR
+               END-WRITE
+           ELSE
+               MOVE "Ajout annule" TO W-ERREUR
+           END-IF.
+
       *****************************************************************
        50000-MENU-NOM.
-           MOVE SPACE TO W-MENU-NOM-DEBUT.
-           MOVE SPACE TO W-MENU-NOM-FIN.
            MOVE 0 TO W-CORRESPONDANCE-TROUVE.
+           MOVE 0 TO W-NB-CORRESPONDANCES.
            MOVE 0 TO W-IND-FIN-RECHERCHE.
+           MOVE "N" TO W-CONFIRME.
 
-           PERFORM 10000-DISPLAY-HEADERS.
-           DISPLAY MENU-NOM.
-           ACCEPT W-MENU-NOM-DEBUT AT 0835.
-           INSPECT W-MENU-NOM-DEBUT CONVERTING
-           "abcdefghijklmnopqrstuvwxyz" to "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-           ACCEPT W-MENU-NOM-FIN AT 0935.
-           INSPECT W-MENU-NOM-FIN CONVERTING
-           "abcdefghijklmnopqrstuvwxyz" to "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-
-           EVALUATE TRUE
-              WHEN W-MENU-NOM-DEBUT > W-MENU-NOM-FIN
-                   MOVE "Cle invalide" TO W-ERREUR
-                   PERFORM 50000-MENU-NOM
-
-               WHEN W-MENU-NOM-DEBUT <> SPACE AND W-MENU-NOM-FIN = SPACE
-                   MOVE "ZZZZZZZZZZZZZZZZZZZZ" TO W-MENU-NO-FIN
-
-               WHEN W-MENU-NOM-DEBUT = SPACE AND W-MENU-NOM-FIN <> SPACE
-                   MOVE "A" TO W-MENU-NO-DEBUT
+           IF MODE-INTERROGATION
+           AND RESUME-DISPONIBLE AND W-RESUME-CLE-TYPE = "2"
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY MENU-REPRISE
+               ACCEPT MENU-REPRISE
+           END-IF.
 
-               WHEN W-MENU-NOM-DEBUT = SPACE AND W-MENU-NOM-FIN = SPACE
-                   PERFORM 20000-MENU-SEXE
-           END-EVALUATE.
+           IF CONFIRME-OUI
+               MOVE W-RESUME-NOM-PRENOM TO EMPL-NOM-PRENOM
+               MOVE W-RESUME-NOM-FIN    TO W-MENU-NOM-FIN
+               MOVE "N" TO W-RESUME-DISPO
+               START FICHIER-IDX KEY >= EMPL-NOM-PRENOM
+                   INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+               END-START
+               IF W-IND-FIN-RECHERCHE = 0
+                   PERFORM 70500-REPRISE-SAUTER-NOM
+                       WITH TEST AFTER
+                       UNTIL W-IND-FIN-RECHERCHE = 1
+                       OR EMPL-NOM-PRENOM NOT = W-RESUME-NOM-PRENOM
+                       OR EMPL-CODE = W-RESUME-CODE-REPRISE
+                   IF W-IND-FIN-RECHERCHE = 0
+                   AND EMPL-NOM-PRENOM = W-RESUME-NOM-PRENOM
+                   AND EMPL-CODE = W-RESUME-CODE-REPRISE
+                       PERFORM 70500-REPRISE-SAUTER-NOM
+                   END-IF
+                   IF W-IND-FIN-RECHERCHE = 0
+                       PERFORM 70050-TRAITER-FICHE-LUE
+                   END-IF
+               END-IF
+           ELSE
+             MOVE "N" TO W-RESUME-DISPO
+             MOVE SPACE TO W-MENU-NOM-DEBUT
+             MOVE SPACE TO W-MENU-NOM-FIN
+             PERFORM 10000-DISPLAY-HEADERS
+             DISPLAY MENU-NOM
+             ACCEPT W-MENU-NOM-DEBUT AT 0835
+             INSPECT W-MENU-NOM-DEBUT CONVERTING
+            "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+             ACCEPT W-MENU-NOM-FIN AT 0935
+             INSPECT W-MENU-NOM-FIN CONVERTING
+            "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+             EVALUATE TRUE
+                 WHEN W-MENU-NOM-DEBUT > W-MENU-NOM-FIN
+                     MOVE "Cle invalide" TO W-ERREUR
+                     PERFORM 50000-MENU-NOM
+
+                 WHEN W-MENU-NOM-DEBUT <> SPACE
+                 AND W-MENU-NOM-FIN = SPACE
+                     MOVE "ZZZZZZZZZZZZZZZZZZZZ" TO W-MENU-NOM-FIN
+
+                 WHEN W-MENU-NOM-DEBUT = SPACE
+                 AND W-MENU-NOM-FIN <> SPACE
+                     MOVE "A" TO W-MENU-NOM-DEBUT
+
+                 WHEN W-MENU-NOM-DEBUT = SPACE
+                 AND W-MENU-NOM-FIN = SPACE
+                     PERFORM 20000-MENU-SEXE
+             END-EVALUATE
+
+             MOVE W-MENU-NOM-DEBUT TO EMPL-NOM
+             MOVE SPACE TO EMPL-PRENOM
+             START FICHIER-IDX KEY >= EMPL-NOM-PRENOM
+                 INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+             END-START
+           END-IF.
 
            PERFORM 70000-RECHERCHE
                UNTIL W-IND-FIN-RECHERCHE = 1.
 
+           MOVE W-MENU-NOM-DEBUT TO W-JOURNAL-DEBUT.
+           MOVE W-MENU-NOM-FIN   TO W-JOURNAL-FIN.
+           PERFORM 96000-JOURNALISER-RECHERCHE.
+
            IF W-CORRESPONDANCE-TROUVE = 0
                MOVE "Aucun employe trouve" TO W-ERREUR
-               CLOSE FICHIER-IDX
-               OPEN INPUT FICHIER-IDX
+               PERFORM 19000-REOUVRIR-FICHIER
                PERFORM 50000-MENU-NOM
            END-IF.
 
-           MOVE SPACE TO W-ERREUR.
+           IF SORTIE-IMPRESSION
+               PERFORM 95000-FERMER-IMPRESSION
+           ELSE
+               MOVE SPACE TO W-ERREUR
+           END-IF.
            PERFORM 20000-MENU-SEXE.
 
       *****************************************************************
        60000-MENU-DATEEMB.
-           MOVE 00000000 TO W-MENU-DATEEMB-DEBUT.
-           MOVE 00000000 TO W-MENU-DATEEMB-FIN.
            MOVE 0 TO W-CORRESPONDANCE-TROUVE.
+           MOVE 0 TO W-NB-CORRESPONDANCES.
            MOVE 0 TO W-IND-FIN-RECHERCHE.
+           MOVE "N" TO W-CONFIRME.
 
-           PERFORM 10000-DISPLAY-HEADERS.
-           DISPLAY MENU-DATEEMB.
-           ACCEPT W-MENU-DATEEMB-DEBUT AT 0835.
-           ACCEPT W-MENU-DATEEMB-FIN AT 0935.
+           IF MODE-INTERROGATION
+           AND RESUME-DISPONIBLE AND W-RESUME-CLE-TYPE = "3"
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY MENU-REPRISE
+               ACCEPT MENU-REPRISE
+           END-IF.
 
-           EVALUATE TRUE
-              WHEN W-MENU-DATEEMB-DEBUT > W-MENU-DATEEMB-FIN
-                   MOVE "Cle invalide" TO W-ERREUR
-                   PERFORM 60000-MENU-DATEEMB
+           IF CONFIRME-OUI
+               MOVE W-RESUME-DATEEMB     TO EMPL-DATEEMB
+               MOVE W-RESUME-DATEEMB-FIN TO W-MENU-DATEEMB-FIN
+               MOVE "N" TO W-RESUME-DISPO
+               START FICHIER-IDX KEY >= EMPL-DATEEMB
+                   INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+               END-START
+               IF W-IND-FIN-RECHERCHE = 0
+                   PERFORM 70600-REPRISE-SAUTER-DATEEMB
+                       WITH TEST AFTER
+                       UNTIL W-IND-FIN-RECHERCHE = 1
+                       OR EMPL-DATEEMB NOT = W-RESUME-DATEEMB
+                       OR EMPL-CODE = W-RESUME-CODE-REPRISE
+                   IF W-IND-FIN-RECHERCHE = 0
+                   AND EMPL-DATEEMB = W-RESUME-DATEEMB
+                   AND EMPL-CODE = W-RESUME-CODE-REPRISE
+                       PERFORM 70600-REPRISE-SAUTER-DATEEMB
+                   END-IF
+                   IF W-IND-FIN-RECHERCHE = 0
+                       PERFORM 70050-TRAITER-FICHE-LUE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "N" TO W-RESUME-DISPO
+               MOVE 00000000 TO W-MENU-DATEEMB-DEBUT
+               MOVE 00000000 TO W-MENU-DATEEMB-FIN
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY MENU-DATEEMB
+               ACCEPT W-MENU-DATEEMB-DEBUT AT 0835
+               ACCEPT W-MENU-DATEEMB-FIN AT 0935
+
+               EVALUATE TRUE
+                  WHEN W-MENU-DATEEMB-DEBUT > W-MENU-DATEEMB-FIN
+                       MOVE "Cle invalide" TO W-ERREUR
+                       PERFORM 60000-MENU-DATEEMB
+
+                   WHEN W-MENU-DATEEMB-DEBUT <> 00000000
+                   AND W-MENU-DATEEMB-FIN = 00000000
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                                              TO W-MENU-DATEEMB-FIN
+
+                   WHEN W-MENU-DATEEMB-DEBUT = 00000000
+                   AND W-MENU-DATEEMB-FIN <> 00000000
+                       MOVE "00000000" TO W-MENU-DATEEMB-DEBUT
+
+                   WHEN W-MENU-DATEEMB-DEBUT = 00000000
+                   AND W-MENU-DATEEMB-FIN = 00000000
+                       PERFORM 20000-MENU-SEXE
+               END-EVALUATE
+
+               MOVE W-MENU-DATEEMB-DEBUT TO EMPL-DATEEMB
+               START FICHIER-IDX KEY >= EMPL-DATEEMB
+                   INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+               END-START
+           END-IF.
 
-               WHEN W-MENU-DATEEMB-DEBUT <> 00000000
-               AND W-MENU-DATEEMB-FIN = 00000000
-                   MOVE FUNCTION CURRENT-DATE(1:8) TO W-MENU-NO-FIN
+           PERFORM 70000-RECHERCHE
+               UNTIL W-IND-FIN-RECHERCHE = 1.
 
-               WHEN W-MENU-DATEEMB-DEBUT = 00000000
-               AND W-MENU-DATEEMB-FIN <> 00000000
-                   MOVE "00000000" TO W-MENU-NO-DEBUT
+           MOVE W-MENU-DATEEMB-DEBUT TO W-JOURNAL-DEBUT.
+           MOVE W-MENU-DATEEMB-FIN   TO W-JOURNAL-FIN.
+           PERFORM 96000-JOURNALISER-RECHERCHE.
 
-               WHEN W-MENU-NOM-DEBUT = 00000000
-               AND W-MENU-NOM-FIN = 00000000
-                   PERFORM 20000-MENU-SEXE
-           END-EVALUATE.
+           IF W-CORRESPONDANCE-TROUVE = 0
+               MOVE "Aucun employe trouve" TO W-ERREUR
+               PERFORM 19000-REOUVRIR-FICHIER
+               PERFORM 60000-MENU-DATEEMB
+           END-IF.
+
+           IF SORTIE-IMPRESSION
+               PERFORM 95000-FERMER-IMPRESSION
+           ELSE
+               MOVE SPACE TO W-ERREUR
+           END-IF.
+           PERFORM 20000-MENU-SEXE.
+
+      *****************************************************************
+       90000-MENU-REGION.
+           MOVE 0 TO W-CORRESPONDANCE-TROUVE.
+           MOVE 0 TO W-NB-CORRESPONDANCES.
+           MOVE 0 TO W-IND-FIN-RECHERCHE.
+           MOVE "N" TO W-CONFIRME.
+
+           IF MODE-INTERROGATION
+           AND RESUME-DISPONIBLE AND W-RESUME-CLE-TYPE = "4"
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY MENU-REPRISE
+               ACCEPT MENU-REPRISE
+           END-IF.
+
+           IF CONFIRME-OUI
+               MOVE W-RESUME-REGION     TO EMPL-REGION
+               MOVE W-RESUME-REGION-FIN TO W-MENU-REGION-FIN
+               MOVE "N" TO W-RESUME-DISPO
+               START FICHIER-IDX KEY >= EMPL-REGION
+                   INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+               END-START
+               IF W-IND-FIN-RECHERCHE = 0
+                   PERFORM 70700-REPRISE-SAUTER-REGION
+                       WITH TEST AFTER
+                       UNTIL W-IND-FIN-RECHERCHE = 1
+                       OR EMPL-REGION NOT = W-RESUME-REGION
+                       OR EMPL-CODE = W-RESUME-CODE-REPRISE
+                   IF W-IND-FIN-RECHERCHE = 0
+                   AND EMPL-REGION = W-RESUME-REGION
+                   AND EMPL-CODE = W-RESUME-CODE-REPRISE
+                       PERFORM 70700-REPRISE-SAUTER-REGION
+                   END-IF
+                   IF W-IND-FIN-RECHERCHE = 0
+                       PERFORM 70050-TRAITER-FICHE-LUE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "N" TO W-RESUME-DISPO
+               MOVE ZERO TO W-MENU-REGION-DEBUT
+               MOVE ZERO TO W-MENU-REGION-FIN
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY MENU-REGION
+               ACCEPT W-MENU-REGION-DEBUT AT 0835
+               ACCEPT W-MENU-REGION-FIN AT 0935
+
+               EVALUATE TRUE
+                   WHEN W-MENU-REGION-DEBUT > W-MENU-REGION-FIN
+                       MOVE "Cle invalide" TO W-ERREUR
+                       PERFORM 90000-MENU-REGION
+
+                   WHEN W-MENU-REGION-DEBUT <> ZERO
+                   AND W-MENU-REGION-FIN = ZERO
+                       MOVE 99 TO W-MENU-REGION-FIN
+
+                   WHEN W-MENU-REGION-DEBUT = ZERO
+                   AND W-MENU-REGION-FIN NOT = ZERO
+                       MOVE 1 TO W-MENU-REGION-DEBUT
+
+                   WHEN W-MENU-REGION-DEBUT = ZERO
+                   AND W-MENU-REGION-FIN = ZERO
+                       PERFORM 20000-MENU-SEXE
+               END-EVALUATE
+
+               MOVE W-MENU-REGION-DEBUT TO EMPL-REGION
+               START FICHIER-IDX KEY >= EMPL-REGION
+                   INVALID KEY MOVE 1 TO W-IND-FIN-RECHERCHE
+               END-START
+           END-IF.
 
            PERFORM 70000-RECHERCHE
                UNTIL W-IND-FIN-RECHERCHE = 1.
 
+           MOVE W-MENU-REGION-DEBUT TO W-JOURNAL-DEBUT.
+           MOVE W-MENU-REGION-FIN   TO W-JOURNAL-FIN.
+           PERFORM 96000-JOURNALISER-RECHERCHE.
+
            IF W-CORRESPONDANCE-TROUVE = 0
                MOVE "Aucun employe trouve" TO W-ERREUR
-               CLOSE FICHIER-IDX
-               OPEN INPUT FICHIER-IDX
-               PERFORM 50000-MENU-NOM
+               PERFORM 19000-REOUVRIR-FICHIER
+               PERFORM 90000-MENU-REGION
            END-IF.
 
-           MOVE SPACE TO W-ERREUR.
+           IF SORTIE-IMPRESSION
+               PERFORM 95000-FERMER-IMPRESSION
+           ELSE
+               MOVE SPACE TO W-ERREUR
+           END-IF.
            PERFORM 20000-MENU-SEXE.
 
+      *****************************************************************
+      * 70000-RECHERCHE LIT LA PROCHAINE FICHE DANS L'ORDRE DE LA CLE
+      * SUR LAQUELLE ON A FAIT LE START (VOIR 40000/50000/60000/90000)
+      * ET ARRETE LA RECHERCHE DES QUE LA FICHE DEPASSE LA BORNE DE
+      * FIN - PLUS BESOIN DE BALAYER LE RESTE DU FICHIER.
       *****************************************************************
        70000-RECHERCHE.
-           READ FICHIER-IDX
-               AT END MOVE 1 TO W-IND-FIN-RECHERCHE.
-           DISPLAY W-MENU-NO-DEBUT.
-           EVALUATE TRUE
-               WHEN FEMMES AND NUMERO
-                   IF (EMPL-SEXE = 'F'
-                    AND EMPL-CODE >= W-MENU-NO-DEBUT
-                    AND EMPL-CODE <= W-MENU-NO-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
-                   END-IF
-               WHEN HOMMES AND NUMERO
-                   IF (EMPL-SEXE = 'M'
-                    AND EMPL-CODE >= W-MENU-NO-DEBUT
-                    AND EMPL-CODE <= W-MENU-NO-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
-                   END-IF
-               WHEN FEMMES-HOMMES AND NUMERO
-                   IF (
-                    EMPL-CODE >= W-MENU-NO-DEBUT
-                    AND EMPL-CODE <= W-MENU-NO-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
-                   END-IF
+           READ FICHIER-IDX NEXT RECORD
+               AT END MOVE 1 TO W-IND-FIN-RECHERCHE
+           END-READ.
 
-               WHEN FEMMES AND NOM
-                   IF (EMPL-SEXE = 'F'
-                    AND EMPL-NOM >= W-MENU-NOM-DEBUT
-                    AND EMPL-NOM <= W-MENU-NOM-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
-                   END-IF
-               WHEN HOMMES AND NOM
-                   IF (EMPL-SEXE = 'M'
-                    AND EMPL-NOM >= W-MENU-NOM-DEBUT
-                    AND EMPL-NOM <= W-MENU-NOM-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
+           IF W-IND-FIN-RECHERCHE = 0
+               PERFORM 70050-TRAITER-FICHE-LUE
+           END-IF.
+
+      *****************************************************************
+      * 70050-TRAITER-FICHE-LUE APPLIQUE LA BORNE DE FIN ET LE FILTRE
+      * DE SEXE SUR LA FICHE DEJA LUE EN COURANT - UTILISEE PAR
+      * 70000-RECHERCHE ET PAR LE SAUT DE DOUBLONS D'UNE REPRISE.
+      *****************************************************************
+       70050-TRAITER-FICHE-LUE.
+           EVALUATE TRUE
+               WHEN NUMERO
+                   IF EMPL-CODE > W-MENU-NO-FIN
+                       MOVE 1 TO W-IND-FIN-RECHERCHE
+                   ELSE
+                       PERFORM 70100-VERIFIER-NUMERO
                    END-IF
-                WHEN FEMMES-HOMMES AND NOM
-                    IF (
-                     EMPL-NOM >= W-MENU-NOM-DEBUT
-                     AND EMPL-NOM <= W-MENU-NOM-FIN)
-                        MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                        PERFORM 80000-AFFICHAGE-RESULTAT
-                    END-IF
-                WHEN FEMMES AND DATEEMB
-                   IF (EMPL-SEXE = 'F'
-                       AND EMPL-DATEEMB >= W-MENU-DATEEMB-DEBUT
-                       AND EMPL-DATEEMB <= W-MENU-DATEEMB-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN NOM
+                   IF EMPL-NOM > W-MENU-NOM-FIN
+                       MOVE 1 TO W-IND-FIN-RECHERCHE
+                   ELSE
+                       PERFORM 70200-VERIFIER-NOM
                    END-IF
-                WHEN HOMMES AND DATEEMB
-                   IF (EMPL-SEXE = 'M'
-                       AND EMPL-DATEEMB >= W-MENU-DATEEMB-DEBUT
-                       AND EMPL-DATEEMB <= W-MENU-DATEEMB-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN DATEEMB
+                   IF EMPL-DATEEMB > W-MENU-DATEEMB-FIN
+                       MOVE 1 TO W-IND-FIN-RECHERCHE
+                   ELSE
+                       PERFORM 70300-VERIFIER-DATEEMB
                    END-IF
-                WHEN FEMMES-HOMMES AND DATEEMB
-                   IF (
-                       EMPL-DATEEMB >= W-MENU-DATEEMB-DEBUT
-                       AND EMPL-DATEEMB <= W-MENU-DATEEMB-FIN)
-                       MOVE 1 TO W-CORRESPONDANCE-TROUVE
-                       PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN REGION
+                   IF EMPL-REGION > W-MENU-REGION-FIN
+                       MOVE 1 TO W-IND-FIN-RECHERCHE
+                   ELSE
+                       PERFORM 70400-VERIFIER-REGION
                    END-IF
            END-EVALUATE.
 
+      *****************************************************************
+       70100-VERIFIER-NUMERO.
+           EVALUATE TRUE
+               WHEN FEMMES AND EMPL-SEXE = 'F'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN HOMMES AND EMPL-SEXE = 'M'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN FEMMES-HOMMES
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+           END-EVALUATE.
+
+      *****************************************************************
+       70200-VERIFIER-NOM.
+           EVALUATE TRUE
+               WHEN FEMMES AND EMPL-SEXE = 'F'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN HOMMES AND EMPL-SEXE = 'M'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN FEMMES-HOMMES
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+           END-EVALUATE.
+
+      *****************************************************************
+       70300-VERIFIER-DATEEMB.
+           EVALUATE TRUE
+               WHEN FEMMES AND EMPL-SEXE = 'F'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN HOMMES AND EMPL-SEXE = 'M'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN FEMMES-HOMMES
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+           END-EVALUATE.
+
+      *****************************************************************
+       70400-VERIFIER-REGION.
+           EVALUATE TRUE
+               WHEN FEMMES AND EMPL-SEXE = 'F'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN HOMMES AND EMPL-SEXE = 'M'
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+               WHEN FEMMES-HOMMES
+                   MOVE 1 TO W-CORRESPONDANCE-TROUVE
+                   PERFORM 80000-AFFICHAGE-RESULTAT
+           END-EVALUATE.
+
+      *****************************************************************
+      * 70500/70600/70700-REPRISE-SAUTER-xxx RELISENT LES FICHES DEJA
+      * VUES QUAND ON REPREND UNE RECHERCHE SUR UNE CLE ALTERNATIVE A
+      * DOUBLONS (NOM, DATEEMB, REGION) - LE START NE FAIT QUE SE
+      * POSITIONNER SUR LA PREMIERE FICHE DE VALEUR EGALE OU SUPERIEURE,
+      * CE QUI PEUT INCLURE DES DOUBLONS DEJA AFFICHES AVANT L'ARRET.
+      * LES DOUBLONS D'UNE MEME VALEUR NE SONT PAS NECESSAIREMENT DANS
+      * L'ORDRE DE EMPL-CODE, DONC LE SAUT AVANCE JUSQU'A LA FICHE DE
+      * CODE IDENTIQUE A LA DERNIERE VUE (W-RESUME-CODE-REPRISE) PUIS
+      * RELIT UNE FICHE DE PLUS POUR SE REPOSITIONNER JUSTE APRES ELLE.
+      *****************************************************************
+       70500-REPRISE-SAUTER-NOM.
+           READ FICHIER-IDX NEXT RECORD
+               AT END MOVE 1 TO W-IND-FIN-RECHERCHE
+           END-READ.
+
+      *****************************************************************
+       70600-REPRISE-SAUTER-DATEEMB.
+           READ FICHIER-IDX NEXT RECORD
+               AT END MOVE 1 TO W-IND-FIN-RECHERCHE
+           END-READ.
+
+      *****************************************************************
+       70700-REPRISE-SAUTER-REGION.
+           READ FICHIER-IDX NEXT RECORD
+               AT END MOVE 1 TO W-IND-FIN-RECHERCHE
+           END-READ.
+
       *****************************************************************
        80000-AFFICHAGE-RESULTAT.
-             PERFORM 10000-DISPLAY-HEADERS.
-             DISPLAY ECRAN-RESULTAT.
-             ACCEPT ECRAN-RESULTAT.
+           ADD 1 TO W-NB-CORRESPONDANCES.
+           IF SORTIE-IMPRESSION
+               PERFORM 80100-IMPRIMER-RESULTAT
+           ELSE
+               PERFORM 10000-DISPLAY-HEADERS
+               DISPLAY ECRAN-RESULTAT
+               IF MODE-MAINTENANCE
+                   DISPLAY ECRAN-RESULTAT-MSG-MAINT
+               ELSE
+                   DISPLAY ECRAN-RESULTAT-MSG-INTER
+               END-IF
+               ACCEPT ECRAN-RESULTAT
+               IF MODE-MAINTENANCE
+                   MOVE W-RESULTAT-CURSEUR TO W-ACTION-RESULTAT
+                   EVALUATE TRUE
+                       WHEN ACTION-MODIFIER
+                           PERFORM 85000-MODIFIER-EMPLOYE
+                       WHEN ACTION-SUPPRIMER
+                           PERFORM 86000-SUPPRIMER-EMPLOYE
+                   END-EVALUATE
+               ELSE
+                   IF W-RESULTAT-CURSEUR = "Q"
+                   OR W-RESULTAT-CURSEUR = "q"
+                       PERFORM 80200-SAUVEGARDER-REPRISE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * 80100-IMPRIMER-RESULTAT ECRIT UNE LIGNE DETAIL DANS RESULTATS.LIS
+      * AU LIEU D'AFFICHER LA FICHE A L'ECRAN ET D'ATTENDRE UN ENTER.
+      *****************************************************************
+       80100-IMPRIMER-RESULTAT.
+           ADD 1 TO W-NB-TROUVES-IMPRESSION.
+           MOVE EMPL-CODE       TO WLR-CODE.
+           MOVE EMPL-NOM        TO WLR-NOM.
+           MOVE EMPL-PRENOM     TO WLR-PRENOM.
+           MOVE EMPL-SEXE       TO WLR-SEXE.
+           MOVE EMPL-REGION     TO WLR-REGION.
+           MOVE EMPL-TAUX       TO WLR-TAUX.
+           MOVE EMPL-NB-HEURES  TO WLR-HEURES.
+           MOVE EMPL-DATEEMB    TO WLR-DATEEMB.
+           MOVE W-LIGNE-RESULTATS-DETAIL TO LIGNE-RESULTATS.
+           WRITE LIGNE-RESULTATS.
+
+      *****************************************************************
+      * 80200-SAUVEGARDER-REPRISE MEMORISE LA FICHE COURANTE COMME
+      * POINT DE REPRISE ET ARRETE LA RECHERCHE EN COURS - LA PROCHAINE
+      * FOIS QUE L'USAGER CHOISIT LA MEME CLE, IL POURRA REPRENDRE ICI
+      * AU LIEU DE RELIRE LE FICHIER DEPUIS LE DEBUT.
+      *****************************************************************
+       80200-SAUVEGARDER-REPRISE.
+           MOVE W-CHOIX-CLE TO W-RESUME-CLE-TYPE.
+           MOVE EMPL-CODE   TO W-RESUME-CODE-REPRISE.
+           EVALUATE TRUE
+               WHEN NUMERO
+                   MOVE EMPL-CODE       TO W-RESUME-CODE
+                   MOVE W-MENU-NO-FIN   TO W-RESUME-CODE-FIN
+               WHEN NOM
+                   MOVE EMPL-NOM-PRENOM TO W-RESUME-NOM-PRENOM
+                   MOVE W-MENU-NOM-FIN  TO W-RESUME-NOM-FIN
+               WHEN DATEEMB
+                   MOVE EMPL-DATEEMB    TO W-RESUME-DATEEMB
+                   MOVE W-MENU-DATEEMB-FIN TO W-RESUME-DATEEMB-FIN
+               WHEN REGION
+                   MOVE EMPL-REGION     TO W-RESUME-REGION
+                   MOVE W-MENU-REGION-FIN  TO W-RESUME-REGION-FIN
+           END-EVALUATE.
+           MOVE "O" TO W-RESUME-DISPO.
+           MOVE 1 TO W-IND-FIN-RECHERCHE.
+           MOVE "Recherche interrompue - reprise possible" TO W-ERREUR.
+
+      *****************************************************************
+       85000-MODIFIER-EMPLOYE.
+           MOVE SPACE TO W-CONFIRME.
+           MOVE EMPL-REGION TO W-REGION-AVANT-MODIF.
+           PERFORM 10000-DISPLAY-HEADERS.
+           DISPLAY MENU-MODIFICATION.
+           ACCEPT MENU-MODIFICATION.
+           IF CONFIRME-OUI
+               IF REGION AND EMPL-REGION NOT = W-REGION-AVANT-MODIF
+                   MOVE W-REGION-AVANT-MODIF TO EMPL-REGION
+                   MOVE "Region protegee durant la recherche"
+                       TO W-ERREUR
+               ELSE
+                   REWRITE FICHE-PERSONNELLE-IDX
+                       INVALID KEY
+                           MOVE "Erreur de modification" TO W-ERREUR
+                   END-REWRITE
+               END-IF
+           ELSE
+               MOVE "Modification annulee" TO W-ERREUR
+           END-IF.
+
+      *****************************************************************
+       86000-SUPPRIMER-EMPLOYE.
+           MOVE SPACE TO W-CONFIRME.
+           PERFORM 10000-DISPLAY-HEADERS.
+           DISPLAY MENU-SUPPRESSION.
+           ACCEPT MENU-SUPPRESSION.
+           IF CONFIRME-OUI
+               DELETE FICHIER-IDX
+                   INVALID KEY
+                       MOVE "Erreur de suppression" TO W-ERREUR
+               END-DELETE
+           ELSE
+               MOVE "Suppression annulee" TO W-ERREUR
+           END-IF.
 
