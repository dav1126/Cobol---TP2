@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TP2-REGISTRE.
+
+      ***************************************************************
+      * PROGRAMME BATCH - REGISTRE DE PAIE
+      * LIT FICHIER-IDX (EMPLOYES.DAT), CALCULE LA PAIE DE CHAQUE
+      * EMPLOYE (EMPL-TAUX X EMPL-NB-HEURES) ET IMPRIME UN REGISTRE
+      * TRIE PAR EMPL-REGION AVEC SOUS-TOTAL PAR REGION ET UN TOTAL
+      * GENERAL A LA FIN.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-IDX      ASSIGN TO "EMPLOYES.DAT"
+                  ORGANIZATION         INDEXED
+                  ACCESS MODE          SEQUENTIAL
+                  RECORD KEY           EMPL-CODE
+                  ALTERNATE RECORD KEY EMPL-NOM-PRENOM WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-DATEEMB WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-REGION WITH DUPLICATES
+                  FILE STATUS          W-STATUT-FICHIER.
+
+           SELECT FICHIER-REGISTRE ASSIGN TO "REGISTRE.LIS"
+                  ORGANIZATION         LINE SEQUENTIAL
+                  FILE STATUS          W-STATUT-REGISTRE.
+
+           SELECT FICHIER-TRI      ASSIGN TO "REGTRI.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-IDX.
+           COPY EMPREG.
+
+       FD  FICHIER-REGISTRE.
+       01  LIGNE-REGISTRE                  PIC X(80).
+
+       SD  FICHIER-TRI.
+       01  SD-FICHE-TRI.
+           05  SD-EMPL-REGION            PIC 99.
+           05  SD-EMPL-CODE              PIC X(6).
+           05  SD-EMPL-SEXE              PIC X.
+           05  SD-EMPL-NOM-PRENOM.
+               10  SD-EMPL-NOM           PIC X(20).
+               10  SD-EMPL-PRENOM        PIC X(15).
+           05  SD-EMPL-DATEEMB           PIC 9(8).
+           05  SD-EMPL-TAUX              PIC 99V99.
+           05  SD-EMPL-NB-HEURES         PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+      ***************************************************************
+      * STATUTS DE FICHIER
+      ***************************************************************
+       01  W-STATUT-FICHIER                PIC 99.
+       01  W-STATUT-REGISTRE                PIC 99.
+
+      ***************************************************************
+      * INDICATEURS DE FIN
+      ***************************************************************
+       01  W-IND-FIN-LECTURE               PIC 9 VALUE 0.
+       01  W-IND-FIN-TRI                    PIC 9 VALUE 0.
+       01  W-IND-PREMIERE-LIGNE             PIC 9 VALUE 1.
+
+      ***************************************************************
+      * ZONES DE TRAVAIL POUR LES CALCULS ET LES TOTAUX
+      ***************************************************************
+       01  W-REGION-COURANTE                PIC 99 VALUE 0.
+       01  W-MONTANT-PAIE                   PIC 9(6)V99 VALUE 0.
+       01  W-SS-TOTAL-REGION                PIC 9(7)V99 VALUE 0.
+       01  W-TOTAL-GENERAL                  PIC 9(9)V99 VALUE 0.
+       01  W-DATE-AJD                       PIC 9999/99/99.
+
+      ***************************************************************
+      * LIGNES DU RAPPORT
+      ***************************************************************
+       01  W-LIGNE-ENTETE1.
+           05  FILLER                    PIC X(20) VALUE "CRACK-INFO".
+           05  FILLER                    PIC X(30)
+                                 VALUE "REGISTRE DE PAIE PAR REGION".
+           05  FILLER                    PIC X(6) VALUE "DATE:".
+           05  W-E1-DATE                 PIC 9999/99/99.
+
+       01  W-LIGNE-ENTETE2.
+           05  FILLER                    PIC X(8)  VALUE "REGION".
+           05  FILLER                    PIC X(8)  VALUE "CODE".
+           05  FILLER                    PIC X(22) VALUE "NOM".
+           05  FILLER                    PIC X(17) VALUE "PRENOM".
+           05  FILLER                    PIC X(8)  VALUE "TAUX".
+           05  FILLER                    PIC X(8)  VALUE "HEURES".
+           05  FILLER                    PIC X(9)  VALUE "PAIE".
+
+       01  W-LIGNE-DETAIL.
+           05  W-D-REGION                PIC Z9    .
+           05  FILLER                    PIC X(6).
+           05  W-D-CODE                  PIC X(6).
+           05  FILLER                    PIC X(2).
+           05  W-D-NOM                   PIC X(20).
+           05  FILLER                    PIC X(2).
+           05  W-D-PRENOM                PIC X(15).
+           05  W-D-TAUX                  PIC ZZ.99.
+           05  FILLER                    PIC X(4).
+           05  W-D-HEURES                PIC ZZ9.
+           05  FILLER                    PIC X(4).
+           05  W-D-PAIE                  PIC ZZ,ZZZ.99.
+
+       01  W-LIGNE-SOUS-TOTAL.
+           05  FILLER                    PIC X(4) VALUE SPACE.
+           05  FILLER                    PIC X(20)
+                                 VALUE "SOUS-TOTAL REGION ".
+           05  W-ST-REGION               PIC Z9.
+           05  FILLER                    PIC X(30) VALUE SPACE.
+           05  W-ST-MONTANT              PIC ZZZ,ZZZ.99.
+
+       01  W-LIGNE-TOTAL-GENERAL.
+           05  FILLER                    PIC X(24)
+                                 VALUE "TOTAL GENERAL DE LA PAIE".
+           05  FILLER                    PIC X(30) VALUE SPACE.
+           05  W-TG-MONTANT              PIC ZZZ,ZZZ,ZZZ.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+
+           SORT FICHIER-TRI
+               ON ASCENDING KEY SD-EMPL-REGION SD-EMPL-CODE
+               INPUT PROCEDURE 2000-ALIMENTER-TRI
+               OUTPUT PROCEDURE 3000-IMPRIMER-REGISTRE.
+
+           PERFORM 9000-TERMINER.
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISER.
+           OPEN INPUT FICHIER-IDX.
+           OPEN OUTPUT FICHIER-REGISTRE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATE-AJD.
+           MOVE W-DATE-AJD TO W-E1-DATE.
+           MOVE W-LIGNE-ENTETE1 TO LIGNE-REGISTRE.
+           WRITE LIGNE-REGISTRE.
+           MOVE SPACE TO LIGNE-REGISTRE.
+           WRITE LIGNE-REGISTRE.
+           MOVE W-LIGNE-ENTETE2 TO LIGNE-REGISTRE.
+           WRITE LIGNE-REGISTRE.
+
+      ******************************************************************
+       2000-ALIMENTER-TRI.
+           PERFORM 2100-LIRE-EMPLOYE UNTIL W-IND-FIN-LECTURE = 1.
+           CLOSE FICHIER-IDX.
+
+      ******************************************************************
+       2100-LIRE-EMPLOYE.
+           READ FICHIER-IDX
+               AT END MOVE 1 TO W-IND-FIN-LECTURE
+           END-READ.
+           IF W-IND-FIN-LECTURE = 0
+               MOVE EMPL-REGION     TO SD-EMPL-REGION
+               MOVE EMPL-CODE       TO SD-EMPL-CODE
+               MOVE EMPL-SEXE       TO SD-EMPL-SEXE
+               MOVE EMPL-NOM-PRENOM TO SD-EMPL-NOM-PRENOM
+               MOVE EMPL-DATEEMB    TO SD-EMPL-DATEEMB
+               MOVE EMPL-TAUX       TO SD-EMPL-TAUX
+               MOVE EMPL-NB-HEURES  TO SD-EMPL-NB-HEURES
+               RELEASE SD-FICHE-TRI
+           END-IF.
+
+      ******************************************************************
+       3000-IMPRIMER-REGISTRE.
+           PERFORM 3100-TRAITER-LIGNE-TRIEE UNTIL W-IND-FIN-TRI = 1.
+           IF W-IND-PREMIERE-LIGNE = 0
+               PERFORM 3300-ECRIRE-SOUS-TOTAL
+           END-IF.
+           MOVE W-TOTAL-GENERAL TO W-TG-MONTANT.
+           MOVE W-LIGNE-TOTAL-GENERAL TO LIGNE-REGISTRE.
+           WRITE LIGNE-REGISTRE.
+
+      ******************************************************************
+       3100-TRAITER-LIGNE-TRIEE.
+           RETURN FICHIER-TRI
+               AT END MOVE 1 TO W-IND-FIN-TRI
+           END-RETURN.
+           IF W-IND-FIN-TRI = 0
+               IF W-IND-PREMIERE-LIGNE = 0
+               AND SD-EMPL-REGION NOT = W-REGION-COURANTE
+                   PERFORM 3300-ECRIRE-SOUS-TOTAL
+               END-IF
+               MOVE SD-EMPL-REGION TO W-REGION-COURANTE
+               MOVE 0 TO W-IND-PREMIERE-LIGNE
+               PERFORM 3200-ECRIRE-DETAIL
+           END-IF.
+
+      ******************************************************************
+       3200-ECRIRE-DETAIL.
+           COMPUTE W-MONTANT-PAIE = SD-EMPL-TAUX * SD-EMPL-NB-HEURES.
+           ADD W-MONTANT-PAIE TO W-SS-TOTAL-REGION.
+           ADD W-MONTANT-PAIE TO W-TOTAL-GENERAL.
+           MOVE SD-EMPL-REGION    TO W-D-REGION.
+           MOVE SD-EMPL-CODE      TO W-D-CODE.
+           MOVE SD-EMPL-NOM       TO W-D-NOM.
+           MOVE SD-EMPL-PRENOM    TO W-D-PRENOM.
+           MOVE SD-EMPL-TAUX      TO W-D-TAUX.
+           MOVE SD-EMPL-NB-HEURES TO W-D-HEURES.
+           MOVE W-MONTANT-PAIE    TO W-D-PAIE.
+           MOVE W-LIGNE-DETAIL    TO LIGNE-REGISTRE.
+           WRITE LIGNE-REGISTRE.
+
+      ******************************************************************
+       3300-ECRIRE-SOUS-TOTAL.
+           MOVE W-REGION-COURANTE  TO W-ST-REGION.
+           MOVE W-SS-TOTAL-REGION  TO W-ST-MONTANT.
+           MOVE W-LIGNE-SOUS-TOTAL TO LIGNE-REGISTRE.
+           WRITE LIGNE-REGISTRE.
+           MOVE SPACE TO LIGNE-REGISTRE.
+           WRITE LIGNE-REGISTRE.
+           MOVE 0 TO W-SS-TOTAL-REGION.
+
+      ******************************************************************
+       9000-TERMINER.
+           CLOSE FICHIER-REGISTRE.
