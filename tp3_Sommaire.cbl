@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TP2-SOMMAIRE.
+
+      ***************************************************************
+      * PROGRAMME BATCH - SOMMAIRE DES EFFECTIFS PAR REGION ET SEXE
+      * LIT FICHIER-IDX (EMPLOYES.DAT), LE TRIE PAR EMPL-REGION PUIS
+      * EMPL-SEXE ET IMPRIME, POUR CHAQUE COMBINAISON REGION/SEXE,
+      * LE NOMBRE D'EMPLOYES, LE TAUX HORAIRE MOYEN ET LE TOTAL DES
+      * HEURES. UN SOUS-TOTAL PAR REGION ET UN TOTAL GENERAL SUIVENT.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-IDX      ASSIGN TO "EMPLOYES.DAT"
+                  ORGANIZATION         INDEXED
+                  ACCESS MODE          SEQUENTIAL
+                  RECORD KEY           EMPL-CODE
+                  ALTERNATE RECORD KEY EMPL-NOM-PRENOM WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-DATEEMB WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-REGION WITH DUPLICATES
+                  FILE STATUS          W-STATUT-FICHIER.
+
+           SELECT FICHIER-SOMMAIRE ASSIGN TO "SOMMAIRE.LIS"
+                  ORGANIZATION         LINE SEQUENTIAL
+                  FILE STATUS          W-STATUT-SOMMAIRE.
+
+           SELECT FICHIER-TRI      ASSIGN TO "SOMTRI.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-IDX.
+           COPY EMPREG.
+
+       FD  FICHIER-SOMMAIRE.
+       01  LIGNE-SOMMAIRE                  PIC X(80).
+
+       SD  FICHIER-TRI.
+       01  SD-FICHE-TRI.
+           05  SD-EMPL-REGION            PIC 99.
+           05  SD-EMPL-SEXE              PIC X.
+           05  SD-EMPL-CODE              PIC X(6).
+           05  SD-EMPL-TAUX              PIC 99V99.
+           05  SD-EMPL-NB-HEURES         PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+      ***************************************************************
+      * STATUTS DE FICHIER
+      ***************************************************************
+       01  W-STATUT-FICHIER                PIC 99.
+       01  W-STATUT-SOMMAIRE               PIC 99.
+
+      ***************************************************************
+      * INDICATEURS DE FIN
+      ***************************************************************
+       01  W-IND-FIN-LECTURE               PIC 9 VALUE 0.
+       01  W-IND-FIN-TRI                    PIC 9 VALUE 0.
+       01  W-IND-PREMIERE-LIGNE             PIC 9 VALUE 1.
+
+      ***************************************************************
+      * RUPTURES DE CONTROLE
+      ***************************************************************
+       01  W-REGION-COURANTE                PIC 99 VALUE 0.
+       01  W-SEXE-COURANT                   PIC X  VALUE SPACE.
+
+      ***************************************************************
+      * ACCUMULATEURS PAR SEXE, PAR REGION ET GENERAL
+      ***************************************************************
+       01  W-CPT-SEXE                       PIC 9(5) VALUE 0.
+       01  W-SOMME-TAUX-SEXE                PIC 9(7)V99 VALUE 0.
+       01  W-SOMME-HEURES-SEXE              PIC 9(7) VALUE 0.
+
+       01  W-CPT-REGION                     PIC 9(5) VALUE 0.
+       01  W-SOMME-TAUX-REGION              PIC 9(7)V99 VALUE 0.
+       01  W-SOMME-HEURES-REGION            PIC 9(7) VALUE 0.
+
+       01  W-CPT-GENERAL                    PIC 9(5) VALUE 0.
+       01  W-SOMME-TAUX-GENERAL             PIC 9(7)V99 VALUE 0.
+       01  W-SOMME-HEURES-GENERAL           PIC 9(7) VALUE 0.
+
+       01  W-MOYENNE-TAUX                   PIC 99V99 VALUE 0.
+
+       01  W-DATE-AJD                       PIC 9999/99/99.
+
+      ***************************************************************
+      * LIGNES DU RAPPORT
+      ***************************************************************
+       01  W-LIGNE-ENTETE1.
+           05  FILLER                    PIC X(20) VALUE "CRACK-INFO".
+           05  FILLER                    PIC X(35)
+                       VALUE "SOMMAIRE DES EFFECTIFS PAR REGION".
+           05  FILLER                    PIC X(6) VALUE "DATE:".
+           05  W-E1-DATE                 PIC 9999/99/99.
+
+       01  W-LIGNE-ENTETE2.
+           05  FILLER                    PIC X(8)  VALUE "REGION".
+           05  FILLER                    PIC X(6)  VALUE "SEXE".
+           05  FILLER                    PIC X(12) VALUE "EFFECTIF".
+           05  FILLER                    PIC X(16) VALUE "TAUX MOYEN".
+           05  FILLER                    PIC X(14) VALUE "TOTAL HEURES".
+
+       01  W-LIGNE-DETAIL-SEXE.
+           05  W-DS-REGION               PIC Z9.
+           05  FILLER                    PIC X(6).
+           05  W-DS-SEXE                 PIC X.
+           05  FILLER                    PIC X(7).
+           05  W-DS-EFFECTIF             PIC ZZZZ9.
+           05  FILLER                    PIC X(7).
+           05  W-DS-TAUX-MOYEN           PIC ZZ.99.
+           05  FILLER                    PIC X(10).
+           05  W-DS-TOTAL-HEURES         PIC ZZZZZZ9.
+
+       01  W-LIGNE-SOUS-TOTAL-REGION.
+           05  FILLER                    PIC X(4) VALUE SPACE.
+           05  FILLER                    PIC X(19)
+                                 VALUE "SOUS-TOTAL REGION ".
+           05  W-SR-REGION               PIC Z9.
+           05  FILLER                    PIC X(6) VALUE SPACE.
+           05  W-SR-EFFECTIF             PIC ZZZZ9.
+           05  FILLER                    PIC X(7).
+           05  W-SR-TAUX-MOYEN           PIC ZZ.99.
+           05  FILLER                    PIC X(10).
+           05  W-SR-TOTAL-HEURES         PIC ZZZZZZ9.
+
+       01  W-LIGNE-TOTAL-GENERAL.
+           05  FILLER                    PIC X(24)
+                                 VALUE "TOTAL GENERAL".
+           05  W-TG-EFFECTIF             PIC ZZZZ9.
+           05  FILLER                    PIC X(7).
+           05  W-TG-TAUX-MOYEN           PIC ZZ.99.
+           05  FILLER                    PIC X(10).
+           05  W-TG-TOTAL-HEURES         PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+
+           SORT FICHIER-TRI
+               ON ASCENDING KEY SD-EMPL-REGION SD-EMPL-SEXE
+               INPUT PROCEDURE 2000-ALIMENTER-TRI
+               OUTPUT PROCEDURE 3000-IMPRIMER-SOMMAIRE.
+
+           PERFORM 9000-TERMINER.
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISER.
+           OPEN INPUT FICHIER-IDX.
+           OPEN OUTPUT FICHIER-SOMMAIRE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATE-AJD.
+           MOVE W-DATE-AJD TO W-E1-DATE.
+           MOVE W-LIGNE-ENTETE1 TO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+           MOVE SPACE TO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+           MOVE W-LIGNE-ENTETE2 TO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+
+      ******************************************************************
+       2000-ALIMENTER-TRI.
+           PERFORM 2100-LIRE-EMPLOYE UNTIL W-IND-FIN-LECTURE = 1.
+           CLOSE FICHIER-IDX.
+
+      ******************************************************************
+       2100-LIRE-EMPLOYE.
+           READ FICHIER-IDX
+               AT END MOVE 1 TO W-IND-FIN-LECTURE
+           END-READ.
+           IF W-IND-FIN-LECTURE = 0
+               MOVE EMPL-REGION     TO SD-EMPL-REGION
+               MOVE EMPL-SEXE       TO SD-EMPL-SEXE
+               MOVE EMPL-CODE       TO SD-EMPL-CODE
+               MOVE EMPL-TAUX       TO SD-EMPL-TAUX
+               MOVE EMPL-NB-HEURES  TO SD-EMPL-NB-HEURES
+               RELEASE SD-FICHE-TRI
+           END-IF.
+
+      ******************************************************************
+       3000-IMPRIMER-SOMMAIRE.
+           PERFORM 3100-TRAITER-LIGNE-TRIEE UNTIL W-IND-FIN-TRI = 1.
+           IF W-IND-PREMIERE-LIGNE = 0
+               PERFORM 3300-ECRIRE-DETAIL-SEXE
+               PERFORM 3400-ECRIRE-SOUS-TOTAL-REGION
+           END-IF.
+           PERFORM 3500-ECRIRE-TOTAL-GENERAL.
+
+      ******************************************************************
+       3100-TRAITER-LIGNE-TRIEE.
+           RETURN FICHIER-TRI
+               AT END MOVE 1 TO W-IND-FIN-TRI
+           END-RETURN.
+           IF W-IND-FIN-TRI = 0
+               EVALUATE TRUE
+                   WHEN W-IND-PREMIERE-LIGNE = 1
+                       CONTINUE
+                   WHEN SD-EMPL-REGION NOT = W-REGION-COURANTE
+                       PERFORM 3300-ECRIRE-DETAIL-SEXE
+                       PERFORM 3400-ECRIRE-SOUS-TOTAL-REGION
+                   WHEN SD-EMPL-SEXE NOT = W-SEXE-COURANT
+                       PERFORM 3300-ECRIRE-DETAIL-SEXE
+               END-EVALUATE
+               MOVE SD-EMPL-REGION TO W-REGION-COURANTE
+               MOVE SD-EMPL-SEXE   TO W-SEXE-COURANT
+               MOVE 0 TO W-IND-PREMIERE-LIGNE
+               PERFORM 3200-ACCUMULER
+           END-IF.
+
+      ******************************************************************
+       3200-ACCUMULER.
+           ADD 1                 TO W-CPT-SEXE W-CPT-REGION
+                                     W-CPT-GENERAL.
+           ADD SD-EMPL-TAUX      TO W-SOMME-TAUX-SEXE
+                                     W-SOMME-TAUX-REGION
+                                     W-SOMME-TAUX-GENERAL.
+           ADD SD-EMPL-NB-HEURES TO W-SOMME-HEURES-SEXE
+                                     W-SOMME-HEURES-REGION
+                                     W-SOMME-HEURES-GENERAL.
+
+      ******************************************************************
+       3300-ECRIRE-DETAIL-SEXE.
+           COMPUTE W-MOYENNE-TAUX ROUNDED =
+                   W-SOMME-TAUX-SEXE / W-CPT-SEXE.
+           MOVE W-REGION-COURANTE   TO W-DS-REGION.
+           MOVE W-SEXE-COURANT      TO W-DS-SEXE.
+           MOVE W-CPT-SEXE          TO W-DS-EFFECTIF.
+           MOVE W-MOYENNE-TAUX      TO W-DS-TAUX-MOYEN.
+           MOVE W-SOMME-HEURES-SEXE TO W-DS-TOTAL-HEURES.
+           MOVE W-LIGNE-DETAIL-SEXE TO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+           MOVE 0 TO W-CPT-SEXE.
+           MOVE 0 TO W-SOMME-TAUX-SEXE.
+           MOVE 0 TO W-SOMME-HEURES-SEXE.
+
+      ******************************************************************
+       3400-ECRIRE-SOUS-TOTAL-REGION.
+           COMPUTE W-MOYENNE-TAUX ROUNDED =
+                   W-SOMME-TAUX-REGION / W-CPT-REGION.
+           MOVE W-REGION-COURANTE     TO W-SR-REGION.
+           MOVE W-CPT-REGION          TO W-SR-EFFECTIF.
+           MOVE W-MOYENNE-TAUX        TO W-SR-TAUX-MOYEN.
+           MOVE W-SOMME-HEURES-REGION TO W-SR-TOTAL-HEURES.
+           MOVE W-LIGNE-SOUS-TOTAL-REGION TO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+           MOVE SPACE TO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+           MOVE 0 TO W-CPT-REGION.
+           MOVE 0 TO W-SOMME-TAUX-REGION.
+           MOVE 0 TO W-SOMME-HEURES-REGION.
+
+      ******************************************************************
+       3500-ECRIRE-TOTAL-GENERAL.
+           IF W-CPT-GENERAL > 0
+               COMPUTE W-MOYENNE-TAUX ROUNDED =
+                       W-SOMME-TAUX-GENERAL / W-CPT-GENERAL
+           ELSE
+               MOVE 0 TO W-MOYENNE-TAUX
+           END-IF.
+           MOVE W-CPT-GENERAL          TO W-TG-EFFECTIF.
+           MOVE W-MOYENNE-TAUX         TO W-TG-TAUX-MOYEN.
+           MOVE W-SOMME-HEURES-GENERAL TO W-TG-TOTAL-HEURES.
+           MOVE W-LIGNE-TOTAL-GENERAL TO LIGNE-SOMMAIRE.
+           WRITE LIGNE-SOMMAIRE.
+
+      ******************************************************************
+       9000-TERMINER.
+           CLOSE FICHIER-SOMMAIRE.
