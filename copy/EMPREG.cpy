@@ -0,0 +1,14 @@
+      ***************************************************************
+      * EMPREG - GABARIT DE LA FICHE EMPLOYE (EMPLOYES.DAT)
+      * PARTAGE PAR TOUS LES PROGRAMMES QUI LISENT FICHIER-IDX
+      ***************************************************************
+       01  FICHE-PERSONNELLE-IDX.
+           05  EMPL-CODE                 PIC X(6).
+           05  EMPL-REGION               PIC 99.
+           05  EMPL-SEXE                 PIC X.
+           05  EMPL-NOM-PRENOM.
+               10  EMPL-NOM              PIC X(20).
+               10  EMPL-PRENOM           PIC X(15).
+           05  EMPL-DATEEMB              PIC 9(8).
+           05  EMPL-TAUX                 PIC 99V99.
+           05  EMPL-NB-HEURES            PIC 9(3).
