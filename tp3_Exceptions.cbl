@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TP2-EXCEPTIONS.
+
+      ***************************************************************
+      * PROGRAMME BATCH - RAPPORT D'EXCEPTIONS (INTEGRITE DES DONNEES)
+      * LIT FICHIER-IDX (EMPLOYES.DAT) AU COMPLET ET SIGNALE TOUTE
+      * FICHE QUI NE RESPECTE PAS LES REGLES D'INTEGRITE :
+      *   - EMPL-SEXE AUTRE QUE 'F' OU 'M'
+      *   - EMPL-TAUX A ZERO OU SUPERIEUR AU PLAFOND AUTORISE
+      *   - EMPL-NB-HEURES SUPERIEUR AU MAXIMUM LEGAL PAR SEMAINE
+      *   - EMPL-NOM-PRENOM A BLANC
+      * DESTINE A ETRE RETOURNE CHAQUE NUIT PAR L'ORDONNANCEUR (JCL).
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-IDX      ASSIGN TO "EMPLOYES.DAT"
+                  ORGANIZATION         INDEXED
+                  ACCESS MODE          SEQUENTIAL
+                  RECORD KEY           EMPL-CODE
+                  ALTERNATE RECORD KEY EMPL-NOM-PRENOM WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-DATEEMB WITH DUPLICATES
+                  ALTERNATE RECORD KEY EMPL-REGION WITH DUPLICATES
+                  FILE STATUS          W-STATUT-FICHIER.
+
+           SELECT FICHIER-EXCEPTIONS ASSIGN TO "EXCEPT.LIS"
+                  ORGANIZATION         LINE SEQUENTIAL
+                  FILE STATUS          W-STATUT-EXCEPTIONS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-IDX.
+           COPY EMPREG.
+
+       FD  FICHIER-EXCEPTIONS.
+       01  LIGNE-EXCEPTION                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ***************************************************************
+      * STATUTS DE FICHIER
+      ***************************************************************
+       01  W-STATUT-FICHIER                PIC 99.
+       01  W-STATUT-EXCEPTIONS              PIC 99.
+
+      ***************************************************************
+      * INDICATEUR DE FIN
+      ***************************************************************
+       01  W-IND-FIN-LECTURE                PIC 9 VALUE 0.
+       01  W-NB-FICHES-LUES                 PIC 9(5) VALUE 0.
+       01  W-NB-EXCEPTIONS                  PIC 9(5) VALUE 0.
+
+      ***************************************************************
+      * SEUILS D'INTEGRITE DES DONNEES
+      ***************************************************************
+       01  W-TAUX-PLAFOND                   PIC 99V99 VALUE 75.00.
+       01  W-HEURES-MAX-SEMAINE             PIC 999   VALUE 060.
+
+       01  W-DATE-AJD                       PIC 9999/99/99.
+
+      ***************************************************************
+      * LIGNES DU RAPPORT
+      ***************************************************************
+       01  W-LIGNE-ENTETE1.
+           05  FILLER                    PIC X(20) VALUE "CRACK-INFO".
+           05  FILLER                    PIC X(35)
+                             VALUE "RAPPORT EXCEPTIONS - EMPLOYES.DAT".
+           05  FILLER                    PIC X(6) VALUE "DATE:".
+           05  W-E1-DATE                 PIC 9999/99/99.
+
+       01  W-LIGNE-DETAIL.
+           05  W-D-CODE                  PIC X(6).
+           05  FILLER                    PIC X(2).
+           05  W-D-NOM                   PIC X(20).
+           05  FILLER                    PIC X(2).
+           05  W-D-PRENOM                PIC X(15).
+           05  FILLER                    PIC X(2).
+           05  W-D-ANOMALIE              PIC X(30).
+
+       01  W-LIGNE-TOTAL.
+           05  FILLER                    PIC X(24)
+                             VALUE "FICHES LUES:".
+           05  W-T-LUES                  PIC ZZZZ9.
+           05  FILLER                    PIC X(20)
+                             VALUE "EXCEPTIONS TROUVEES:".
+           05  W-T-EXCEPTIONS            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-LIRE-EMPLOYE UNTIL W-IND-FIN-LECTURE = 1.
+           PERFORM 9000-TERMINER.
+           STOP RUN.
+
+      ******************************************************************
+       1000-INITIALISER.
+           OPEN INPUT FICHIER-IDX.
+           OPEN OUTPUT FICHIER-EXCEPTIONS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO W-DATE-AJD.
+           MOVE W-DATE-AJD TO W-E1-DATE.
+           MOVE W-LIGNE-ENTETE1 TO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
+           MOVE SPACE TO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
+
+      ******************************************************************
+       2000-LIRE-EMPLOYE.
+           READ FICHIER-IDX
+               AT END MOVE 1 TO W-IND-FIN-LECTURE
+           END-READ.
+           IF W-IND-FIN-LECTURE = 0
+               ADD 1 TO W-NB-FICHES-LUES
+               PERFORM 2100-VERIFIER-EMPLOYE
+           END-IF.
+
+      ******************************************************************
+       2100-VERIFIER-EMPLOYE.
+           IF EMPL-SEXE NOT = "F" AND EMPL-SEXE NOT = "M"
+               MOVE "SEXE INVALIDE" TO W-D-ANOMALIE
+               PERFORM 2200-ECRIRE-EXCEPTION
+           END-IF.
+
+           IF EMPL-TAUX = ZERO
+               MOVE "TAUX HORAIRE A ZERO" TO W-D-ANOMALIE
+               PERFORM 2200-ECRIRE-EXCEPTION
+           END-IF.
+
+           IF EMPL-TAUX > W-TAUX-PLAFOND
+               MOVE "TAUX HORAIRE HORS PLAFOND" TO W-D-ANOMALIE
+               PERFORM 2200-ECRIRE-EXCEPTION
+           END-IF.
+
+           IF EMPL-NB-HEURES > W-HEURES-MAX-SEMAINE
+               MOVE "HEURES SUPERIEURES AU MAXIMUM" TO W-D-ANOMALIE
+               PERFORM 2200-ECRIRE-EXCEPTION
+           END-IF.
+
+           IF EMPL-NOM-PRENOM = SPACE
+               MOVE "NOM ET PRENOM A BLANC" TO W-D-ANOMALIE
+               PERFORM 2200-ECRIRE-EXCEPTION
+           END-IF.
+
+      ******************************************************************
+       2200-ECRIRE-EXCEPTION.
+           ADD 1 TO W-NB-EXCEPTIONS.
+           MOVE EMPL-CODE   TO W-D-CODE.
+           MOVE EMPL-NOM    TO W-D-NOM.
+           MOVE EMPL-PRENOM TO W-D-PRENOM.
+           MOVE W-LIGNE-DETAIL TO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
+
+      ******************************************************************
+       9000-TERMINER.
+           MOVE SPACE TO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
+           MOVE W-NB-FICHES-LUES  TO W-T-LUES.
+           MOVE W-NB-EXCEPTIONS   TO W-T-EXCEPTIONS.
+           MOVE W-LIGNE-TOTAL TO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
+           CLOSE FICHIER-IDX.
+           CLOSE FICHIER-EXCEPTIONS.
